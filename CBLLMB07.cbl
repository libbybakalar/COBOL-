@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLLMB07.
+       AUTHOR.              LIBBY BAKALAR.
+       DATE-WRITTEN.        08/09/2026.
+       DATE-COMPILED.       08/09/2026.
+
+      ******************************************************************
+      *    THIS PROGRAM READS THE HISTORY FILE BUILT UP BY SUCCESSIVE  *
+      *   RUNS OF CBLLMB06 AND PRINTS A MONTH-OVER-MONTH TREND REPORT  *
+      *   SHOWING EACH FURNITURE TYPE'S SALES TOTAL FOR EACH OF THE    *
+      *   MOST RECENT MONTHS FOUND IN THE HISTORY FILE, SO MANAGEMENT  *
+      *   CAN SEE WHICH LINES ARE PICKING UP OR SLOWING DOWN.          *
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  ------------------------------------------------------------
+      *  08/09/2026  LB    ORIGINAL PROGRAM.
+      *  08/09/2026  LB    CODE REVIEW FIXES -- DROPPED A STRAY 1-BYTE
+      *                    FILLER FROM TREND-DETAIL-BUILD'S MONTH CELLS
+      *                    SO THEY MATCH TREND-HEADING-BUILD'S CELL
+      *                    WIDTH AND THE DETAIL LINE STAYS ALIGNED UNDER
+      *                    ITS HEADING ACROSS ALL 6 MONTH COLUMNS.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HISTORY
+           ASSIGN TO 'C:\COBOL\CBLHIST.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+           ASSIGN TO 'C:\COBOL\CBLTREND.PRT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HISTORY
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 48 CHARACTERS
+           DATA RECORD IS HIST-REC.
+
+       01  HIST-REC.
+           05 HIST-RUN-DATE       PIC 9(8).
+           05 HIST-REC-TYPE       PIC X.
+               88  HIST-IS-FURN              VALUE 'F'.
+               88  HIST-IS-PERSON            VALUE 'P'.
+           05 HIST-KEY-NUM        PIC 99.
+           05 HIST-DESCRIPTION    PIC X(25).
+           05 HIST-AMOUNT         PIC 9(10)V99.
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01  PRTLINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR             PIC 99            VALUE ZERO.
+           05  MORE-RECS          PIC XXX           VALUE 'YES'.
+           05  FURN-SUB           PIC 99            VALUE ZERO.
+           05  MONTH-SUB          PIC 9             VALUE ZERO.
+           05  MONTH-COUNT        PIC 9             VALUE ZERO.
+           05  MS-IDX             PIC 9             VALUE ZERO.
+           05  WORK-CCYYMM        PIC 9(6)          VALUE ZERO.
+           05  WORK-MM            PIC 99            VALUE ZERO.
+           05  WORK-CCYY          PIC 9(4)           VALUE ZERO.
+
+      *    WORK FIELDS FOR PICKING AND ORDERING THE 6 MOST RECENT
+      *    DISTINCT MONTHS OUT OF AN UNORDERED HISTORY FILE.
+       01  MONTH-SORT-WORK-AREA.
+           05  MONTH-MIN-IDX       PIC 9             VALUE ZERO.
+           05  MONTH-MIN-VALUE     PIC 9(6)          VALUE ZERO.
+           05  MS-IDX2             PIC 9             VALUE ZERO.
+           05  MONTH-SORT-TEMP     PIC 9(6)          VALUE ZERO.
+
+       01  I-DATE.
+           05  I-YEAR             PIC 9(4).
+           05  I-MONTH            PIC 99.
+           05  I-DAY              PIC 99.
+           05  I-TIME             PIC X(11).
+
+       01  FURN-TABLE.
+           05  FILLER             PIC X(22)   VALUE 'SOFAS/LOVESEATS'.
+           05  FILLER             PIC X(22)   VALUE 'CHAIRS'.
+           05  FILLER             PIC X(22)   VALUE
+            'COFFEE/END TABLES'.
+           05  FILLER             PIC X(22)   VALUE
+            'DINING ROOM TABLES'.
+           05  FILLER             PIC X(22)   VALUE
+            'DINING ROOM CHAIRS'.
+           05  FILLER             PIC X(22)   VALUE
+            'HUTCHES/CURIO CABINETS'.
+           05  FILLER             PIC X(22)   VALUE 'LAMPS'.
+           05  FILLER             PIC X(22)   VALUE
+            'MATTRESS/BOX SPRINGS'.
+           05  FILLER             PIC X(22)   VALUE
+            'BEDROOM FURNITURE'.
+
+       01 TABLE-FURN REDEFINES FURN-TABLE.
+           05  FURN-TYPE           PIC X(22)   OCCURS 9.
+
+      *    TREND WINDOW IS CAPPED AT THE 6 MOST RECENT DISTINCT MONTHS
+      *    FOUND IN THE HISTORY FILE SO THE REPORT FITS ON A 132
+      *    COLUMN PAGE. OLDER MONTHS ARE STILL ON THE HISTORY FILE BUT
+      *    DROP OUT OF THIS REPORT'S WINDOW -- SEE 3200-PRINT-MONTH-
+      *    NOTE BELOW.
+       01  MONTH-LIST.
+           05  MONTH-ENTRY OCCURS 6.
+               10  MONTH-CCYYMM    PIC 9(6).
+
+       01  TREND-TOTALS.
+           05  TREND-FURN OCCURS 9.
+               10  TREND-MONTH-TOTAL PIC 9(10)V99 OCCURS 6.
+
+       01  COMPANY-TITLE.
+           05  FILLER              PIC X(6)    VALUE "DATE: ".
+           05  O-MONTH             PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-DAY               PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-YEAR              PIC 9999.
+           05  FILLER              PIC X(36)   VALUE SPACES.
+           05  FILLER              PIC X(28)   VALUE 'JUST FITS FURNITUR
+      -                                            'E EMPORIUM'.
+           05  FILLER              PIC X(44)   VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE "PAGE: ".
+           05  O-PCTR              PIC Z9.
+
+       01  TREND-REPORT-TITLE.
+           05  FILLER              PIC X(52)   VALUE SPACES.
+           05  FILLER              PIC X(28)   VALUE
+            'FURNITURE TYPE TREND REPORT'.
+
+       01  DASH-LINE.
+           05  FILLER              PIC X(106)  VALUE ALL '-'.
+
+       01  TREND-HEADING-BUILD.
+           05  THB-LABEL           PIC X(22)   VALUE
+            'FURNITURE TYPE'.
+           05  THB-MONTH OCCURS 6.
+               10  THB-MONTH-TEXT  PIC X(14)   VALUE SPACES.
+
+       01  TREND-DETAIL-BUILD.
+           05  TDB-LABEL           PIC X(22).
+           05  TDB-MONTH OCCURS 6.
+               10  TDB-MONTH-VALUE PIC ZZZ,ZZZ,ZZZ.99.
+
+       01  MONTH-NOTE-LINE.
+           05  FILLER              PIC X(67)   VALUE
+            'NOTE - TREND WINDOW SHOWS THE MOST RECENT 6 MONTHS ON FILE'.
+
+       PROCEDURE DIVISION.
+
+       0000-CBLLMB07.
+           PERFORM 1000-INIT.
+           PERFORM 2000-SCAN-MONTHS.
+           PERFORM 2040-SORT-MONTH-LIST.
+           PERFORM 2100-ACCUMULATE-TOTALS.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO I-DATE.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+
+           OPEN OUTPUT PRTOUT.
+
+           PERFORM 1100-CLR-TOTALS
+               VARYING FURN-SUB FROM 1 BY 1
+                   UNTIL FURN-SUB > 9.
+
+       1100-CLR-TOTALS.
+           PERFORM VARYING MS-IDX FROM 1 BY 1
+               UNTIL MS-IDX > 6
+                   MOVE 0 TO TREND-MONTH-TOTAL(FURN-SUB, MS-IDX).
+
+      *    PASS 1 -- READ THE ENTIRE HISTORY FILE ONCE JUST TO DECIDE
+      *    WHICH 6 DISTINCT CCYYMM MONTHS ARE THE MOST RECENT ON FILE.
+      *    NO TOTALS ARE ACCUMULATED HERE. THE TABLE IS FILLED AS LONG
+      *    AS ROOM REMAINS; ONCE IT IS FULL, A NEW MONTH ONLY DISPLACES
+      *    THE OLDEST MONTH CURRENTLY HELD, AND ONLY IF IT IS IN FACT
+      *    MORE RECENT THAN THAT OLDEST MONTH. THIS WAY THE TABLE ENDS
+      *    THE PASS HOLDING THE 6 MOST RECENT MONTHS REGARDLESS OF THE
+      *    ORDER THE MONTHS WERE WRITTEN TO THE HISTORY FILE.
+       2000-SCAN-MONTHS.
+           OPEN INPUT HISTORY.
+           MOVE 'YES' TO MORE-RECS.
+           PERFORM 9100-READ.
+           PERFORM 2010-SCAN-ONE-RECORD
+               UNTIL MORE-RECS = 'NO'.
+           CLOSE HISTORY.
+
+       2010-SCAN-ONE-RECORD.
+           IF HIST-IS-FURN
+               PERFORM 2020-CONSIDER-MONTH.
+           PERFORM 9100-READ.
+
+       2020-CONSIDER-MONTH.
+           COMPUTE WORK-CCYYMM = HIST-RUN-DATE / 100.
+           MOVE 0 TO MONTH-SUB.
+           PERFORM 2210-SEARCH-MONTH
+               VARYING MS-IDX FROM 1 BY 1
+                   UNTIL MS-IDX > MONTH-COUNT.
+
+           IF MONTH-SUB = 0
+               IF MONTH-COUNT < 6
+                   ADD 1 TO MONTH-COUNT
+                   MOVE WORK-CCYYMM TO MONTH-CCYYMM(MONTH-COUNT)
+               ELSE
+                   PERFORM 2030-REPLACE-OLDEST-IF-NEWER
+               END-IF
+           END-IF.
+
+      *    FIND THE OLDEST (SMALLEST CCYYMM) MONTH CURRENTLY HELD IN
+      *    THE FULL TABLE AND, ONLY IF THE NEW MONTH IS MORE RECENT
+      *    THAN IT, REPLACE IT WITH THE NEW MONTH.
+       2030-REPLACE-OLDEST-IF-NEWER.
+           MOVE 1 TO MONTH-MIN-IDX.
+           MOVE MONTH-CCYYMM(1) TO MONTH-MIN-VALUE.
+           PERFORM 2031-FIND-MIN
+               VARYING MS-IDX FROM 2 BY 1
+                   UNTIL MS-IDX > 6.
+
+           IF WORK-CCYYMM > MONTH-MIN-VALUE
+               MOVE WORK-CCYYMM TO MONTH-CCYYMM(MONTH-MIN-IDX).
+
+       2031-FIND-MIN.
+           IF MONTH-CCYYMM(MS-IDX) < MONTH-MIN-VALUE
+               MOVE MONTH-CCYYMM(MS-IDX) TO MONTH-MIN-VALUE
+               MOVE MS-IDX TO MONTH-MIN-IDX.
+
+       2210-SEARCH-MONTH.
+           IF MONTH-CCYYMM(MS-IDX) = WORK-CCYYMM
+               MOVE MS-IDX TO MONTH-SUB.
+
+      *    PUT THE (AT MOST 6) MONTHS DECIDED ON IN PASS 1 INTO
+      *    CHRONOLOGICAL ORDER SO THE REPORT COLUMNS READ LEFT-TO-
+      *    RIGHT OLDEST-TO-NEWEST. ONLY THE OCCUPIED SLOTS (1 THRU
+      *    MONTH-COUNT) ARE SORTED -- ANY SLOTS BEYOND MONTH-COUNT ARE
+      *    STILL ZERO AND UNUSED.
+       2040-SORT-MONTH-LIST.
+           IF MONTH-COUNT > 1
+               PERFORM 2041-SORT-OUTER-PASS
+                   VARYING MS-IDX FROM 1 BY 1
+                       UNTIL MS-IDX > MONTH-COUNT - 1.
+
+       2041-SORT-OUTER-PASS.
+           PERFORM 2042-SORT-COMPARE
+               VARYING MS-IDX2 FROM 1 BY 1
+                   UNTIL MS-IDX2 > MONTH-COUNT - MS-IDX.
+
+       2042-SORT-COMPARE.
+           IF MONTH-CCYYMM(MS-IDX2) > MONTH-CCYYMM(MS-IDX2 + 1)
+               MOVE MONTH-CCYYMM(MS-IDX2)     TO MONTH-SORT-TEMP
+               MOVE MONTH-CCYYMM(MS-IDX2 + 1) TO MONTH-CCYYMM(MS-IDX2)
+               MOVE MONTH-SORT-TEMP           TO
+                    MONTH-CCYYMM(MS-IDX2 + 1).
+
+      *    PASS 2 -- RE-READ THE HISTORY FILE FROM THE START AND
+      *    ACCUMULATE HIST-AMOUNT INTO THE TREND TABLE. THE MONTH
+      *    WINDOW IS NOW FIXED BY PASS 1, SO THIS PASS ONLY LOOKS A
+      *    MONTH UP -- IT NEVER GROWS OR REPLACES AN ENTRY.
+       2100-ACCUMULATE-TOTALS.
+           OPEN INPUT HISTORY.
+           MOVE 'YES' TO MORE-RECS.
+           PERFORM 9100-READ.
+           PERFORM 2110-ACCUM-ONE-RECORD
+               UNTIL MORE-RECS = 'NO'.
+           CLOSE HISTORY.
+
+       2110-ACCUM-ONE-RECORD.
+           IF HIST-IS-FURN
+               PERFORM 2120-FIND-MONTH-SUB
+               IF MONTH-SUB > 0
+                   ADD HIST-AMOUNT TO
+                       TREND-MONTH-TOTAL(HIST-KEY-NUM, MONTH-SUB).
+           PERFORM 9100-READ.
+
+       2120-FIND-MONTH-SUB.
+           COMPUTE WORK-CCYYMM = HIST-RUN-DATE / 100.
+           MOVE 0 TO MONTH-SUB.
+           PERFORM 2210-SEARCH-MONTH
+               VARYING MS-IDX FROM 1 BY 1
+                   UNTIL MS-IDX > MONTH-COUNT.
+
+       3000-CLOSING.
+           PERFORM 3050-BUILD-HEADING.
+           PERFORM 9200-HDG.
+
+           PERFORM 3100-PRINT-TREND
+               VARYING FURN-SUB FROM 1 BY 1
+                   UNTIL FURN-SUB > 9.
+
+           PERFORM 3200-PRINT-MONTH-NOTE.
+
+           CLOSE PRTOUT.
+
+      *    BUILD THE MONTH COLUMN HEADING FROM THE ACTUAL MONTHS FOUND
+      *    ON THE HISTORY FILE -- THE COLUMN LAYOUT IS DATA-DRIVEN, NOT
+      *    FIXED, SINCE A NEW PROCESSING MONTH SHOWS UP AUTOMATICALLY
+      *    AS EACH WEEKLY RUN APPENDS TO THE HISTORY FILE.
+       3050-BUILD-HEADING.
+           MOVE SPACES TO TREND-HEADING-BUILD.
+           MOVE 'FURNITURE TYPE' TO THB-LABEL.
+           PERFORM 3051-BUILD-MONTH-HDG
+               VARYING MS-IDX FROM 1 BY 1
+                   UNTIL MS-IDX > MONTH-COUNT.
+
+       3051-BUILD-MONTH-HDG.
+           COMPUTE WORK-MM = FUNCTION MOD(MONTH-CCYYMM(MS-IDX), 100).
+           COMPUTE WORK-CCYY = MONTH-CCYYMM(MS-IDX) / 100.
+           STRING WORK-MM      DELIMITED BY SIZE
+                  '/'          DELIMITED BY SIZE
+                  WORK-CCYY    DELIMITED BY SIZE
+               INTO THB-MONTH-TEXT(MS-IDX).
+
+       3100-PRINT-TREND.
+           MOVE SPACES TO TREND-DETAIL-BUILD.
+           MOVE FURN-TYPE(FURN-SUB) TO TDB-LABEL.
+           PERFORM 3101-PRINT-MONTH-VALUE
+               VARYING MS-IDX FROM 1 BY 1
+                   UNTIL MS-IDX > MONTH-COUNT.
+           WRITE PRTLINE
+               FROM TREND-DETAIL-BUILD
+                   AFTER ADVANCING 1 LINE.
+
+       3101-PRINT-MONTH-VALUE.
+           MOVE TREND-MONTH-TOTAL(FURN-SUB, MS-IDX) TO
+               TDB-MONTH-VALUE(MS-IDX).
+
+       3200-PRINT-MONTH-NOTE.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM MONTH-NOTE-LINE
+                   AFTER ADVANCING 1 LINE.
+
+       9100-READ.
+           READ HISTORY
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+
+       9200-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE
+               FROM  COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM  TREND-REPORT-TITLE
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM  TREND-HEADING-BUILD
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM  DASH-LINE
+                   AFTER ADVANCING 1 LINES.
