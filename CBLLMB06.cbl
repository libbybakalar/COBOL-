@@ -1,413 +1,1568 @@
-       IDENTIFICATION DIVISION.
-	   PROGRAM-ID. 		CBLLMB06.
-	   AUTHOR.			LIBBY BAKALAR. 
-	   DATE-WRITTEN. 	04/19/2019.
-	   DATE-COMPILED.   04/29/2019.
-
-      ******************************************************************
-	  *    THIS PROGRAM WILL PRINT 2 SUMMARY REPORTS FOR JUST FITS     *
-      *   FURNITURE EMPORIUM. FIRST REPORT IS A WEEKLY SALES REPORT,   *
-      *  SECOND REPORT IS A SUMMARY OF TOTAL SALES WEEKLY BY FURNITURE * 
-      *     TYPE. THIS PROGRAM WILL INCLUDE A TWO DIMENSIONAL TABLE.   *
-	  ******************************************************************
-	  
-	   ENVIRONMENT DIVISION. 
-	   INPUT-OUTPUT SECTION. 
-	   FILE-CONTROL.
-
-           SELECT MASTER
-           ASSIGN TO 'C:\COBOL\FURN.DAT'
-		   ORGANIZATION IS LINE SEQUENTIAL.
-			   
-		   SELECT PRTOUT
-           ASSIGN TO 'C:\COBOL\CBLSMRY.PRT'
-	       ORGANIZATION IS LINE SEQUENTIAL.
-	 
-       DATA DIVISION.
-	   FILE SECTION.
-	       
-	   FD  MASTER
-	       LABEL RECORD IS STANDARD 
-		   RECORD CONTAINS 42 CHARACTERS
-		   DATA RECORD IS ST-REC.
-
-       01  ST-REC.
-		   05 ST-SLM-NUM         PIC 99.
-           05 ST-DAY             PIC 9.
-           05 ST-AMOUNT          PIC S9(5)V99. 
-           05 ST-FUR-CODE        PIC 9. 
-           05 ST-SALES-DATE      PIC 9(6).
-           05 ST-SLM-NAME        PIC X(25). 
-
-	   FD  PRTOUT 
-		   LABEL RECORD IS OMITTED 
-		   RECORD CONTAINS 132 CHARACTERS 
-		   LINAGE IS 60 WITH FOOTING AT 55
-		   DATA RECORD IS PRTLINE.
-
-       01  PRTLINE				   PIC X(132).
-	   
-	   WORKING-STORAGE SECTION. 
-	   01  WORK-AREA. 
-		   05  C-PCTR 			   PIC 99	         VALUE ZERO.
-           05  MORE-RECS 		   PIC XXX 	         VALUE 'YES'.
-           05  DAY-SUB             PIC 99            VALUE ZERO. 
-           05  PERSON-SUB          PIC 99            VALUE ZERO. 
-           05  FURN-SUB            PIC 99            VALUE ZERO.
-           05  C-FURN-GRAND-TOTAL  PIC 9(12)V99      VALUE ZERO. 
-
-	   01  I-DATE. 
-		   05  I-YEAR			   PIC 9(4).
-		   05  I-MONTH 			   PIC 99.
-		   05  I-DAY			   PIC 99.
-		   05  I-TIME 			   PIC X(11).
-
-       01 TOTALS-REC-TABLE.    
-           05 PERSON OCCURS 16. 
-               10 PERSON-TOTAL     PIC 9(9)V99. 
-               10 DAY-TOTAL        PIC 9(9)V99     OCCURS 8.
-
-       01  FURN-TABLE.
-	       05  FILLER	           PIC X(22)   VALUE 'SOFAS/LOVESEATS'. 
-           05  FILLER	           PIC X(22)   VALUE 'CHAIRS'.
-           05  FILLER	           PIC X(22)   VALUE 
-            'COFFEE/END TABLES'.
-           05  FILLER	           PIC X(22)   VALUE 
-            'DINING ROOM TABLES'.
-           05  FILLER	           PIC X(22)   VALUE 
-            'DINING ROOM CHAIRS'.
-           05  FILLER	           PIC X(22)   VALUE 
-            'HUTCHES/CURIO CABINETS'.
-           05  FILLER	           PIC X(22)   VALUE 'LAMPS'.
-           05  FILLER	           PIC X(22)   VALUE 
-            'MATTRESS/BOX SPRINGS'.
-           05  FILLER	           PIC X(22)   VALUE 
-            'BEDROOM FURNITURE'.
-
-       01 TABLE-FURN REDEFINES FURN-TABLE. 
-           05  FURN-TYPE           PIC X(22)   OCCURS 9.
-	   
-       01 FURN-TYPE-TOTAL-TABLE. 
-           05  FURN-TYPE-TOTAL     PIC 9(10)V99 OCCURS 9.
-
-       01 PERSON-TOTAL-TABLE. 
-           05  PERSON-GRAND-TOTAL  PIC 9(10)V99 OCCURS 15.
-
-       01 TABLE-NAME. 
-           05  NAME-TABLE          PIC X(25)   OCCURS 15.
-
-	   01  COMPANY-TITLE. 
-		   05  FILLER			   PIC X(6)    VALUE "DATE: ".
-		   05  O-MONTH 			   PIC 99.
-		   05  FILLER 			   PIC X 	   VALUE '/'.
-		   05  O-DAY 			   PIC 99. 
-		   05  FILLER 			   PIC X 	   VALUE '/'.
-		   05  O-YEAR 			   PIC 9999.
-		   05  FILLER 			   PIC X(36)   VALUE SPACES.
-		   05  FILLER 			   PIC X(28)   VALUE 'JUST FITS FURNITUR
-	  -										   'E EMPORIUM'. 
-           05  FILLER 			   PIC X(44)   VALUE SPACES.
-		   05  FILLER 			   PIC X(6)    VALUE "PAGE: ".
-		   05  O-PCTR 			   PIC Z9.
-
-       01  REPORT-TITLE.
-           05  FILLER              PIC X(56)   VALUE SPACES.
-           05  FILLER 			   PIC X(19)   VALUE 'WEEKLY SALES REPOR
-	  -										   'T'.
-
-       01  TOTAL-REPORT-TITLE.
-           05  FILLER              PIC X(58)   VALUE SPACES.
-           05  FILLER 			   PIC X(16)   VALUE 'FURNITURE REPORT'.
-
-       01  COLUMN-HEADING-1.
-           05 FILLER               PIC X(11)   VALUE 'SALESPERSON'. 
-           05 FILLER               PIC X(21)   VALUE SPACES. 
-           05 FILLER               PIC X(6)    VALUE 'SUNDAY'. 
-           05 FILLER               PIC X(7)    VALUE SPACES. 
-           05 FILLER               PIC X(6)    VALUE 'MONDAY'.
-           05 FILLER               PIC X(6)    VALUE SPACES.
-           05 FILLER               PIC X(7)    VALUE 'TUESDAY'.
-           05 FILLER               PIC X(4)    VALUE SPACES. 
-           05 FILLER               PIC X(9)    VALUE 'WEDNESDAY'. 
-           05 FILLER               PIC X(5)    VALUE SPACES. 
-           05 FILLER               PIC X(8)    VALUE 'THURSDAY'.
-           05 FILLER               PIC X(7)    VALUE SPACES.
-           05 FILLER               PIC X(6)    VALUE 'FRIDAY'.
-           05 FILLER               PIC X(5)    VALUE SPACES. 
-           05 FILLER               PIC X(8)    VALUE 'SATURDAY'.
-           05 FILLER               PIC X(10)   VALUE SPACES.
-           05 FILLER               PIC X(6)    VALUE 'WEEKLY'.
-
-       01  COLUMN-HEADING-2.
-           05 FILLER               PIC X(3)    VALUE SPACES. 
-           05 FILLER               PIC X(4)    VALUE 'NAME'. 
-           05 FILLER               PIC X(119)  VALUE SPACES. 
-           05 FILLER               PIC X(6)    VALUE 'TOTALS'. 
-
-       01  TOTAL-HEADING-1.
-           05 FILLER               PIC X(33)   VALUE SPACES. 
-           05 FILLER               PIC X(9)    VALUE 'FURNITURE'. 
-           05 FILLER               PIC X(49)   VALUE SPACES. 
-           05 FILLER               PIC X(9)    VALUE 'FURNITURE'. 
-
-       01  TOTAL-HEADING-2.
-           05 FILLER               PIC X(33)   VALUE SPACES. 
-           05 FILLER               PIC X(4)    VALUE 'TYPE'. 
-           05 FILLER               PIC X(53)   VALUE SPACES. 
-           05 FILLER               PIC X(10)   VALUE 'TYPE TOTAL'.
-
-       01 DASH-LINE. 
-           05 FILLER               OCCURS 132.
-               10 FILLER               PIC X(1)  VALUE '-'.
-                            
-       01  DETAIL-LINE. 
-           05 O-NAME               PIC X(25).    
-           05 FILLER               PIC X(3)    VALUE SPACES.
-           05 FILLER               OCCURS 7.
-               10 O-DAY-TOTAL      PIC ZZZ,ZZZ.99.
-               10 FILLER           PIC X(3)    VALUE SPACES. 
-           05 O-TOTAL-DAY-TOTAL    PIC ZZ,ZZZ,ZZZ.99.
-
-       01  TOTAL-DETAIL-LINE. 
-           05 FILLER               PIC X(33)   VALUE SPACES.
-           05 FILLER               OCCURS 9. 
-               10 O-FURN-TYPE      PIC X(22).    
-               10 FILLER           PIC X(32)   VALUE SPACES. 
-               10 O-FURN-TYPE-TOTAL PIC ZZ,ZZZ,ZZZ.99.
-
-       01  GRAND-TOTAL-LINE-1.
-           05 FILLER               PIC X(13)   VALUE 'GRAND TOTALS:'.
-           05 FILLER               PIC X(11)   VALUE SPACES. 
-           05 O-SUN-TOTAL          PIC $$$,$$$,$$$.99. 
-           05 FILLER               PIC X(12)   VALUE SPACES. 
-           05 O-TUES-TOTAL         PIC $$$,$$$,$$$.99.
-           05 FILLER               PIC X(12)   VALUE SPACES. 
-           05 O-THUR-TOTAL         PIC $$$,$$$,$$$.99. 
-           05 FILLER               PIC X(13)   VALUE SPACES. 
-           05 O-SAT-TOTAL          PIC $$,$$$,$$$.99.
-
-       01  GRAND-TOTAL-LINE-2.
-           05 FILLER               PIC X(37)   VALUE SPACES. 
-           05 O-MON-TOTAL          PIC $$$,$$$,$$$.99. 
-           05 FILLER               PIC X(12)   VALUE SPACES. 
-           05 O-WED-TOTAL          PIC $$$,$$$,$$$.99.
-           05 FILLER               PIC X(12)   VALUE SPACES. 
-           05 O-FRI-TOTAL          PIC $$$,$$$,$$$.99. 
-           05 FILLER               PIC X(12)   VALUE SPACES. 
-           05 O-TOT-TOTAL          PIC $$,$$$,$$$,$$$.99.
-
-       01  TOT-GRAND-TOTAL-LINE.
-           05 FILLER               PIC X(33)   VALUE SPACES.
-           05 FILLER 			   PIC X(21)   VALUE 'FURNITURE GRAND TO
-	  -										   'TAL'. 
-           05 FILLER               PIC X(29)   VALUE SPACES. 
-           05 O-FURN-GRAND-TOTAL   PIC $$,$$$,$$$,$$$.99. 
-
-       PROCEDURE DIVISION. 
-
-       0000-CBLLMB06.
-           PERFORM 1000-INIT.
-           PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = 'NO'.
-           PERFORM 3000-CLOSING.
-           STOP RUN. 
-
-       1000-INIT. 
-           MOVE FUNCTION CURRENT-DATE TO I-DATE. 
-           MOVE I-DAY TO O-DAY.
-           MOVE I-YEAR TO O-YEAR.
-           MOVE I-MONTH TO O-MONTH.
-
-           OPEN INPUT MASTER.
-           OPEN OUTPUT PRTOUT. 
-
-           PERFORM VARYING FURN-SUB FROM 1 BY 1
-               UNTIL FURN-SUB > 9    
-                   MOVE 0 TO FURN-TYPE-TOTAL(FURN-SUB).
-
-           PERFORM VARYING PERSON-SUB FROM 1 BY 1
-               UNTIL PERSON-SUB > 8   
-                   MOVE 0 TO PERSON-GRAND-TOTAL(PERSON-SUB).
-
-           PERFORM VARYING PERSON-SUB FROM 1 BY 1
-               UNTIL PERSON-SUB > 15   
-                   MOVE SPACES TO NAME-TABLE(PERSON-SUB).
-
-           PERFORM 1100-CLR-TABLE 
-               VARYING PERSON-SUB FROM 1 BY 1 
-                   UNTIL PERSON-SUB > 16.
-
-           PERFORM 9100-READ.
-           PERFORM 9200-HDG.
-
-       1100-CLR-TABLE. 
-           MOVE 0 TO PERSON-TOTAL(PERSON-SUB). 
-           PERFORM VARYING DAY-SUB FROM 1 BY 1
-               UNTIL DAY-SUB > 8
-                   MOVE 0 TO DAY-TOTAL(PERSON-SUB, DAY-SUB).
-
-       2000-MAINLINE. 
-           PERFORM 2300-CALCS.
-           PERFORM 9100-READ.  
-           
-       2300-CALCS.  
-      *    ADDING TO FURNITURE GRAND TOTAL
-           ADD ST-AMOUNT TO C-FURN-GRAND-TOTAL. 
-
-      *    ADDING TO FURNITURE TYPE TOTAL 
-           PERFORM VARYING FURN-SUB FROM 1 BY 1 
-             UNTIL FURN-SUB > 9
-                IF FURN-SUB  =  ST-FUR-CODE
-                   ADD ST-AMOUNT TO FURN-TYPE-TOTAL(FURN-SUB).
-       
-      *    ADDING TO GRAND TOTAL OF DAYS AND PERSONS (16, 8)
-           ADD ST-AMOUNT TO DAY-TOTAL(16, 8).
-       
-      *    ADDING TO DAY GRAND TOTAL (16, DAY-SUB) 
-           PERFORM VARYING DAY-SUB FROM 1 BY 1 
-             UNTIL DAY-SUB > 8
-               IF ST-DAY = DAY-SUB
-                   ADD ST-AMOUNT TO DAY-TOTAL(16, DAY-SUB).
-       
-      *    ADDING TO PERSON GRAND TOTAL (PERSON-SUB, 8)
-           PERFORM VARYING PERSON-SUB FROM 1 BY 1  
-             UNTIL PERSON-SUB > 16
-               IF ST-SLM-NUM = PERSON-SUB 
-                   ADD ST-AMOUNT TO DAY-TOTAL(PERSON-SUB, 8).
-       
-      *    ADDING TO CORRECT PERSON/DAY (PERSON-SUB, DAY-SUB)
-           PERFORM 2310-CALCS-TWO 
-               VARYING PERSON-SUB FROM 1 BY 1 
-                   UNTIL PERSON-SUB > 16.
-
-      *    ADDING SALESPERSON NAME TO TABLE(SUB MATCHES THEIR NUMBER)
-           PERFORM VARYING PERSON-SUB FROM 1 BY 1 
-             UNTIL PERSON-SUB = ST-SLM-NUM 
-               IF PERSON-SUB = ST-SLM-NUM
-                   MOVE ST-SLM-NAME TO NAME-TABLE(ST-SLM-NUM).
-                   MOVE ST-SLM-NAME TO NAME-TABLE(ST-SLM-NUM).
-
-      *    ADDING PERSON GRAND TOTAL FOR THE WEEK TO PERSON-TOTAL-TABLE
-           PERFORM VARYING PERSON-SUB FROM 1 BY 1
-             UNTIL PERSON-SUB > 15
-               MOVE DAY-TOTAL(PERSON-SUB, 8) TO
-                 PERSON-GRAND-TOTAL(PERSON-SUB).
-       
-       2310-CALCS-TWO. 
-           PERFORM VARYING DAY-SUB FROM 1 BY 1 
-               UNTIL DAY-SUB > 8 
-                   IF ST-DAY = DAY-SUB AND ST-SLM-NUM = PERSON-SUB
-                       ADD ST-AMOUNT TO DAY-TOTAL(PERSON-SUB, DAY-SUB).
-                     
-       2400-OUTPUT.
-           MOVE NAME-TABLE(PERSON-SUB) TO O-NAME.
-           MOVE PERSON-GRAND-TOTAL(PERSON-SUB) TO O-TOTAL-DAY-TOTAL.
-           PERFORM 2410-MOVES-WEEKLY
-               VARYING DAY-SUB FROM 1 BY 1 
-                   UNTIL DAY-SUB > 7.
-           IF PERSON-GRAND-TOTAL(PERSON-SUB) > 0
-               WRITE PRTLINE
-                   FROM DETAIL-LINE
-                       AFTER ADVANCING 1 LINE
-                           AT EOP
-                               PERFORM 9200-HDG. 
-
-       2410-MOVES-WEEKLY.
-           MOVE DAY-TOTAL(PERSON-SUB, DAY-SUB) TO O-DAY-TOTAL(DAY-SUB).
-
-       2500-TOTAL-OUTPUT. 
-           PERFORM VARYING FURN-SUB FROM 1 BY 1
-               UNTIL FURN-SUB > 9
-                   MOVE FURN-TYPE(FURN-SUB) TO O-FURN-TYPE 
-                   MOVE FURN-TYPE-TOTAL(FURN-SUB) TO O-FURN-TYPE-TOTAL  
-                   WRITE PRTLINE
-                       FROM TOTAL-DETAIL-LINE
-                           AFTER ADVANCING 1 LINE.
-                            
-       3000-CLOSING.
-           PERFORM 2400-OUTPUT
-               VARYING PERSON-SUB FROM 1 BY 1 
-                   UNTIL PERSON-SUB > 15.
-
-           PERFORM 3100-GRAND-TOTAL.
-           PERFORM 9300-TOT-HDG.
-           PERFORM 2500-TOTAL-OUTPUT.
-           PERFORM 3200-TOT-GRAND-TOTAL.
-           
-           CLOSE MASTER. 
-           CLOSE PRTOUT.
-
-       3100-GRAND-TOTAL. 
-           MOVE DAY-TOTAL(16,1) TO O-SUN-TOTAL. 
-           MOVE DAY-TOTAL(16,2) TO O-MON-TOTAL. 
-           MOVE DAY-TOTAL(16,3) TO O-TUES-TOTAL.
-           MOVE DAY-TOTAL(16,4) TO O-WED-TOTAL. 
-           MOVE DAY-TOTAL(16,5) TO O-THUR-TOTAL. 
-           MOVE DAY-TOTAL(16,6) TO O-FRI-TOTAL.
-           MOVE DAY-TOTAL(16,7) TO O-SAT-TOTAL. 
-           MOVE DAY-TOTAL(16,8) TO O-TOT-TOTAL. 
-
-           WRITE PRTLINE 
-               FROM DASH-LINE
-                   AFTER ADVANCING 1 LINES.
-           WRITE PRTLINE 
-               FROM GRAND-TOTAL-LINE-1
-                   AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE 
-               FROM GRAND-TOTAL-LINE-2
-                   AFTER ADVANCING 1 LINES.
-
-       3200-TOT-GRAND-TOTAL. 
-           MOVE C-FURN-GRAND-TOTAL TO O-FURN-GRAND-TOTAL.
-           WRITE PRTLINE 
-               FROM DASH-LINE
-                   AFTER ADVANCING 1 LINES.
-           WRITE PRTLINE 
-               FROM TOT-GRAND-TOTAL-LINE
-                   AFTER ADVANCING 2 LINES.
-       
-       9100-READ. 
-           READ MASTER 
-               AT END 
-                   MOVE 'NO' TO MORE-RECS.
-          
-       9200-HDG. 
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR. 
-
-           WRITE PRTLINE 
-               FROM  COMPANY-TITLE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE 
-               FROM  REPORT-TITLE
-                   AFTER ADVANCING 1 LINE. 
-           WRITE PRTLINE 
-               FROM COLUMN-HEADING-1
-                   AFTER ADVANCING 2 LINES. 
-           WRITE PRTLINE 
-               FROM COLUMN-HEADING-2
-                   AFTER ADVANCING 1 LINES.
-           WRITE PRTLINE 
-               FROM DASH-LINE
-                   AFTER ADVANCING 1 LINES.
-
-       9300-TOT-HDG. 
-           ADD 1 TO C-PCTR.
-           MOVE C-PCTR TO O-PCTR. 
-
-           WRITE PRTLINE 
-               FROM  COMPANY-TITLE
-                   AFTER ADVANCING PAGE.
-           WRITE PRTLINE 
-               FROM TOTAL-REPORT-TITLE
-                   AFTER ADVANCING 1 LINE. 
-           WRITE PRTLINE 
-               FROM  TOTAL-HEADING-1
-                   AFTER ADVANCING 2 LINE.
-           WRITE PRTLINE 
-               FROM  TOTAL-HEADING-2
-                   AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE 
-               FROM DASH-LINE
-                   AFTER ADVANCING 1 LINES.
-           
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          CBLLMB06.
+       AUTHOR.              LIBBY BAKALAR.
+       DATE-WRITTEN.        04/19/2019.
+       DATE-COMPILED.       08/09/2026.
+
+      ******************************************************************
+      *    THIS PROGRAM WILL PRINT 2 SUMMARY REPORTS FOR JUST FITS     *
+      *   FURNITURE EMPORIUM. FIRST REPORT IS A WEEKLY SALES REPORT,   *
+      *  SECOND REPORT IS A SUMMARY OF TOTAL SALES WEEKLY BY FURNITURE *
+      *     TYPE. THIS PROGRAM WILL INCLUDE A TWO DIMENSIONAL TABLE.   *
+      *-----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  ------------------------------------------------------------
+      *  04/19/2019  LB    ORIGINAL PROGRAM.
+      *  07/12/2026  LB    ADDED SALESPERSON MASTER FILE LOOKUP IN
+      *                    PLACE OF THE NAME CARRIED ON THE MASTER
+      *                    TRANSACTION RECORD.
+      *  07/15/2026  LB    ADDED EDITING OF SALESPERSON/FURNITURE CODES
+      *                    WITH AN EXCEPTION LISTING OF REJECTED
+      *                    RECORDS.
+      *  07/19/2026  LB    ADDED COMMISSION REPORT.
+      *  07/24/2026  LB    ADDED CSV EXTRACT OF THE DETAIL AND
+      *                    FURNITURE-TYPE TABLES.
+      *  07/29/2026  LB    ADDED OPTION TO RANK THE WEEKLY SALES REPORT
+      *                    BY WEEKLY TOTAL.
+      *  08/02/2026  LB    ADDED VALIDATION OF THE SALES DATE AGAINST
+      *                    THE DAY BUCKET AND WEEK IT IS POSTED TO.
+      *  08/04/2026  LB    BROKE OUT GROSS SALES AND RETURNS SO A
+      *                    RETURN NO LONGER NETS SILENTLY AGAINST THE
+      *                    DAY/SALESPERSON IT LANDS ON.
+      *  08/06/2026  LB    ADDED A HISTORY FILE OF WEEKLY TOTALS FOR
+      *                    THE NEW TREND REPORT PROGRAM (CBLLMB07).
+      *  08/07/2026  LB    ADDED THE CONTROL-TOTAL/BALANCING REPORT.
+      *  08/08/2026  LB    ADDED CHECKPOINT/RESTART.
+      *  08/09/2026  LB    CODE REVIEW FIXES -- TREND REPORT COMPANION
+      *                    PROGRAM CORRECTED SEPARATELY (CBLLMB07);
+      *                    HERE: ADDED A DAYS-IN-MONTH/LEAP-YEAR CHECK
+      *                    TO DATE EDITING, MADE THE RECORD-EDIT CHECKS
+      *                    MUTUALLY EXCLUSIVE SO ONE BAD RECORD LOGS AT
+      *                    MOST ONE EXCEPTION, EXTENDED THE CHECKPOINT
+      *                    TO COVER THE EXCEPTION LISTING SO A RESTART
+      *                    NO LONGER LOSES EXCEPTIONS LOGGED BEFORE THE
+      *                    LAST CHECKPOINT, ADDED A FILE STATUS CHECK
+      *                    AFTER OPENING THE SALESPERSON MASTER FILE,
+      *                    AND WIRED THE WEEKLY SALES REPORT'S RANK-BY-
+      *                    TOTAL OPTION TO A RUN PARAMETER SO IT CAN
+      *                    ACTUALLY BE TURNED OFF.
+      *  08/09/2026  LB    CODE REVIEW FIXES -- SHORTENED THE DATE-
+      *                    MISMATCH EXCEPTION REASON TEXT SO IT FITS ITS
+      *                    FIELD, ADDED AN UNCAPPED REJECT COUNT AND
+      *                    REJECTED-DOLLAR TOTAL SO THE EXCEPTION AND
+      *                    CONTROL-TOTAL REPORTS STAY ACCURATE PAST 50
+      *                    REJECTS (CHECKPOINTED ALONGSIDE THE OTHER
+      *                    RUNNING TOTALS), REALIGNED THE EXCEPTION
+      *                    LISTING HEADINGS OVER THEIR FIELDS, AND FIXED
+      *                    2310-CALCS-TWO TO SPLIT EACH PERSON/DAY CELL
+      *                    INTO ITS GROSS/RETURNS BUCKETS LIKE THE
+      *                    MARGIN TOTALS ALREADY DID.
+      *  08/09/2026  LB    CODE REVIEW FIXES -- EXTENDED THE CHECKPOINT
+      *                    TO COVER THE ESTABLISHED-WEEK BOUNDS SO A
+      *                    RESTART NO LONGER RE-ESTABLISHES THE WEEK
+      *                    FROM WHATEVER RECORD IS READ FIRST, REWROTE
+      *                    2250-EDIT-DATE TO GUARD ON DATE-IS-VALID
+      *                    INSTEAD OF GO TO, AND WIDENED DAY-TOTAL/
+      *                    PERSON-GRAND-TOTAL TO SIGNED SO A DAY OR
+      *                    SALESPERSON WHERE RETURNS OUTWEIGH GROSS
+      *                    SALES NETS TO A TRUE NEGATIVE INSTEAD OF
+      *                    SILENTLY STORING ITS MAGNITUDE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MASTER
+           ASSIGN TO 'C:\COBOL\FURN.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+           ASSIGN TO 'C:\COBOL\CBLSMRY.PRT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SLMMAST
+           ASSIGN TO 'C:\COBOL\SLMMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SLM-NUM
+           FILE STATUS IS SLMMAST-STATUS.
+
+           SELECT CSVOUT
+           ASSIGN TO 'C:\COBOL\CBLSMRY.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORY
+           ASSIGN TO 'C:\COBOL\CBLHIST.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT
+           ASSIGN TO 'C:\COBOL\CBLCKPT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           DATA RECORD IS ST-REC.
+
+       01  ST-REC.
+           05 ST-SLM-NUM         PIC 99.
+           05 ST-DAY             PIC 9.
+           05 ST-AMOUNT          PIC S9(5)V99.
+           05 ST-FUR-CODE        PIC 9.
+           05 ST-SALES-DATE      PIC 9(6).
+           05 ST-SLM-NAME        PIC X(25).
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 55
+           DATA RECORD IS PRTLINE.
+
+       01  PRTLINE                PIC X(132).
+
+       FD  SLMMAST
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS SLM-MASTER-REC.
+
+       01  SLM-MASTER-REC.
+           05 SLM-NUM             PIC 99.
+           05 SLM-NAME            PIC X(25).
+           05 SLM-HIRE-DATE       PIC 9(6).
+           05 SLM-REGION          PIC X(12).
+
+       FD  CSVOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS CSV-LINE.
+
+       01  CSV-LINE                PIC X(150).
+
+       FD  HISTORY
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 48 CHARACTERS
+           DATA RECORD IS HIST-REC.
+
+       01  HIST-REC.
+           05 HIST-RUN-DATE       PIC 9(8).
+           05 HIST-REC-TYPE       PIC X.
+               88  HIST-IS-FURN              VALUE 'F'.
+               88  HIST-IS-PERSON            VALUE 'P'.
+           05 HIST-KEY-NUM        PIC 99.
+           05 HIST-DESCRIPTION    PIC X(25).
+           05 HIST-AMOUNT         PIC 9(10)V99.
+
+      *    THE CHECKPOINT FILE HOLDS A SINGLE RECORD -- A SNAPSHOT OF
+      *    THE IN-FLIGHT TOTALS TAKEN PERIODICALLY WHILE THE MASTER
+      *    FILE IS BEING PROCESSED. WRITING IT OPENS THE FILE OUTPUT,
+      *    WHICH REPLACES ANY PRIOR SNAPSHOT, SO ONLY THE MOST RECENT
+      *    CHECKPOINT IS EVER ON FILE.
+       FD  CHECKPOINT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 6954 CHARACTERS
+           DATA RECORD IS CHECKPOINT-REC.
+
+       01  CHECKPOINT-REC.
+           05  CKPT-RECORDS-READ      PIC 9(7).
+           05  CKPT-AMOUNT-READ       PIC S9(9)V99.
+           05  CKPT-FURN-GRAND-TOTAL  PIC 9(12)V99.
+           05  CKPT-FURN-TYPE-TOTAL   PIC 9(10)V99 OCCURS 9.
+           05  CKPT-NAME-TABLE        PIC X(25)    OCCURS 15.
+           05  CKPT-PERSON OCCURS 16.
+               10  CKPT-PERSON-TOTAL      PIC S9(9)V99.
+               10  CKPT-DAY-TOTAL         PIC S9(9)V99 OCCURS 8.
+               10  CKPT-GROSS-DAY-TOTAL   PIC 9(9)V99 OCCURS 8.
+               10  CKPT-RETURNS-DAY-TOTAL PIC 9(9)V99 OCCURS 8.
+      *    THE EXCEPTION LISTING MUST SURVIVE A CHECKPOINT/RESTART TOO,
+      *    OR EXCEPTIONS LOGGED BEFORE THE LAST CHECKPOINT ARE LOST
+      *    FROM THE LISTING ON A RESTARTED RUN.
+           05  CKPT-EXC-COUNT          PIC 99.
+           05  CKPT-EXCEPTION-ENTRY OCCURS 50.
+               10  CKPT-EXC-SLM-NUM    PIC 99.
+               10  CKPT-EXC-FUR-CODE   PIC 9.
+               10  CKPT-EXC-AMOUNT     PIC S9(5)V99.
+               10  CKPT-EXC-REASON     PIC X(30).
+      *    THE TRUE (UNCAPPED) REJECT COUNT AND REJECTED-DOLLAR TOTAL
+      *    MUST SURVIVE A RESTART TOO, OR THEY UNDERSTATE THE RUN'S
+      *    REJECTS ONCE PROCESSING RESUMES PAST A CHECKPOINT.
+           05  CKPT-EXC-TOTAL-REJECTED PIC 9(7).
+           05  CKPT-CT-AMOUNT-REJECTED PIC S9(9)V99.
+      *    THE WEEK ESTABLISHED FOR THE DATE CROSS-CHECK IN
+      *    2250-EDIT-DATE MUST SURVIVE A RESTART TOO, OR THE NEXT
+      *    RECORD READ AFTER RESTART WRONGLY RE-ESTABLISHES THE WEEK
+      *    INSTEAD OF RESUMING THE ONE ALREADY IN FORCE.
+           05  CKPT-WEEK-ESTABLISHED   PIC X.
+           05  CKPT-WEEK-START-INTEGER PIC 9(9).
+           05  CKPT-WEEK-END-INTEGER   PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  C-PCTR             PIC 99            VALUE ZERO.
+           05  MORE-RECS          PIC XXX           VALUE 'YES'.
+           05  DAY-SUB            PIC 99            VALUE ZERO.
+           05  PERSON-SUB         PIC 99            VALUE ZERO.
+           05  FURN-SUB           PIC 99            VALUE ZERO.
+           05  C-FURN-GRAND-TOTAL PIC 9(12)V99      VALUE ZERO.
+           05  SLMMAST-STATUS     PIC XX            VALUE ZERO.
+           05  CKPT-STATUS        PIC XX            VALUE ZERO.
+           05  SW-REC-VALID       PIC X             VALUE 'Y'.
+               88  REC-IS-VALID                     VALUE 'Y'.
+               88  REC-IS-INVALID                    VALUE 'N'.
+           05  EXC-REASON-WORK    PIC X(30)         VALUE SPACES.
+           05  EXC-SUB            PIC 99            VALUE ZERO.
+           05  EXC-COUNT          PIC 99            VALUE ZERO.
+      *    TRUE COUNT OF RECORDS REJECTED, KEPT SEPARATE FROM
+      *    EXC-COUNT SINCE THE EXCEPTION TABLE ITSELF HOLDS AT MOST
+      *    50 ENTRIES BUT A RUN CAN REJECT MORE THAN THAT.
+           05  EXC-TOTAL-REJECTED PIC 9(7)           VALUE ZERO.
+
+       01  EXCEPTION-TABLE.
+           05  EXCEPTION-ENTRY OCCURS 50.
+               10  EXC-SLM-NUM     PIC 99.
+               10  EXC-FUR-CODE    PIC 9.
+               10  EXC-AMOUNT      PIC S9(5)V99.
+               10  EXC-REASON      PIC X(30).
+
+       01  COMMISSION-WORK-AREA.
+           05  C-COMM-RATE         PIC V999          VALUE ZERO.
+           05  C-COMM-PCT          PIC 999V99        VALUE ZERO.
+           05  C-COMM-AMOUNT       PIC 9(9)V99       VALUE ZERO.
+           05  C-COMM-GRAND-TOTAL  PIC 9(10)V99      VALUE ZERO.
+
+       01  CSV-WORK-AREA.
+           05  CSV-PTR             PIC 9(4)          VALUE 1.
+           05  CSV-AMT-DISPLAY     PIC 9(10).99.
+           05  CSV-LINE-BUILD      PIC X(150).
+
+      *    SW-RANK-REPORT DEFAULTS TO 'Y' (RANKED BY WEEKLY TOTAL).
+      *    OPS CAN REQUEST THE OLD STRAIGHT SALESPERSON-NUMBER ORDER
+      *    BY PASSING NUMBER (OR ANYTHING STARTING WITH N) AS THE
+      *    FIRST RUN PARAMETER -- SEE 1170-GET-RANK-OPTION.
+       01  RANK-WORK-AREA.
+           05  SW-RANK-REPORT      PIC X             VALUE 'Y'.
+               88  RANK-REPORT-BY-TOTAL               VALUE 'Y'.
+               88  RANK-REPORT-BY-NUMBER               VALUE 'N'.
+           05  RANK-OPTION-PARM    PIC X(10)         VALUE SPACES.
+           05  RANK-SUB            PIC 99            VALUE ZERO.
+           05  RANK-SUB2           PIC 99            VALUE ZERO.
+           05  RANK-TEMP           PIC 99            VALUE ZERO.
+
+       01  RANK-TABLE.
+           05  RANK-ENTRY OCCURS 15 PIC 99.
+
+       01  WEEK-CONTROL-AREA.
+           05  SW-WEEK-ESTABLISHED PIC X        VALUE 'N'.
+               88  WEEK-IS-ESTABLISHED           VALUE 'Y'.
+           05  WEEK-START-INTEGER  PIC 9(9)      VALUE ZERO.
+           05  WEEK-END-INTEGER    PIC 9(9)      VALUE ZERO.
+
+       01  DATE-CHECK-AREA.
+           05  DCK-MM              PIC 99.
+           05  DCK-DD              PIC 99.
+           05  DCK-YY              PIC 99.
+           05  DCK-CCYY            PIC 9(4).
+           05  DCK-MAX-DD          PIC 99.
+           05  DCK-DATE-8          PIC 9(8).
+           05  DCK-INTEGER         PIC 9(9).
+           05  DCK-DOW             PIC 9.
+           05  SW-DATE-VALID       PIC X         VALUE 'Y'.
+               88  DATE-IS-VALID                  VALUE 'Y'.
+               88  DATE-IS-INVALID                VALUE 'N'.
+
+      *    NUMBER OF DAYS IN EACH MONTH OF A NON-LEAP YEAR, USED BY
+      *    2250-EDIT-DATE TO CATCH A CALENDAR-INVALID DAY (E.G. 02/30)
+      *    THAT THE SIMPLE 1-31 RANGE CHECK LETS THROUGH. FEBRUARY IS
+      *    ADJUSTED FOR LEAP YEARS AT EDIT TIME.
+       01  MONTH-DAYS-TABLE.
+           05  FILLER              PIC 99        VALUE 31.
+           05  FILLER              PIC 99        VALUE 28.
+           05  FILLER              PIC 99        VALUE 31.
+           05  FILLER              PIC 99        VALUE 30.
+           05  FILLER              PIC 99        VALUE 31.
+           05  FILLER              PIC 99        VALUE 30.
+           05  FILLER              PIC 99        VALUE 31.
+           05  FILLER              PIC 99        VALUE 31.
+           05  FILLER              PIC 99        VALUE 30.
+           05  FILLER              PIC 99        VALUE 31.
+           05  FILLER              PIC 99        VALUE 30.
+           05  FILLER              PIC 99        VALUE 31.
+
+       01  TABLE-MONTH-DAYS REDEFINES MONTH-DAYS-TABLE.
+           05  MONTH-DAYS          PIC 99        OCCURS 12.
+
+       01  GROSS-RETURNS-WORK.
+           05  C-ABS-AMOUNT        PIC 9(5)V99    VALUE ZERO.
+           05  GR-SUB-PERSON       PIC 99         VALUE ZERO.
+           05  GR-SUB-DAY          PIC 99         VALUE ZERO.
+           05  C-RBS-GRAND-TOTAL   PIC 9(10)V99   VALUE ZERO.
+
+       01  GROSS-RETURNS-TABLE.
+           05  GR-PERSON OCCURS 16.
+               10  GROSS-DAY-TOTAL    PIC 9(9)V99 OCCURS 8.
+               10  RETURNS-DAY-TOTAL  PIC 9(9)V99 OCCURS 8.
+
+       01  HIST-WORK-AREA.
+           05  HIST-RUN-DATE-NUM   PIC 9(8)       VALUE ZERO.
+
+      *    CONTROL TOTALS, ACCUMULATED AS EACH MASTER RECORD IS READ,
+      *    REGARDLESS OF WHETHER THE RECORD PASSES EDITING -- USED TO
+      *    BALANCE THE REPORT AGAINST THE INPUT FILE.
+       01  CONTROL-TOTAL-WORK-AREA.
+           05  CT-RECORDS-READ     PIC 9(7)       VALUE ZERO.
+           05  CT-AMOUNT-READ      PIC S9(9)V99   VALUE ZERO.
+      *    RUNNING TOTAL OF ST-AMOUNT FOR EVERY RECORD REJECTED BY
+      *    2200-EDIT-REC, SO CT-AMOUNT-READ MINUS THIS FIGURE CAN BE
+      *    RECONCILED AGAINST THE REPORT'S OWN GRAND TOTAL EVEN WHEN
+      *    THE RUN HAS LEGITIMATE REJECTS.
+           05  CT-AMOUNT-REJECTED   PIC S9(9)V99   VALUE ZERO.
+
+      *    CHECKPOINT/RESTART CONTROLS -- A CHECKPOINT IS WRITTEN
+      *    EVERY CKPT-INTERVAL RECORDS SO A RUN THAT IS INTERRUPTED
+      *    CAN BE RESTARTED WITHOUT REPROCESSING THE WHOLE FILE.
+       01  CHECKPOINT-WORK-AREA.
+           05  SW-CHECKPOINT-FOUND PIC X          VALUE 'N'.
+               88  CHECKPOINT-WAS-FOUND             VALUE 'Y'.
+               88  CHECKPOINT-NOT-FOUND             VALUE 'N'.
+           05  CKPT-INTERVAL        PIC 9(4)      VALUE 10.
+           05  CKPT-SKIP-SUB        PIC 9(7)      VALUE ZERO.
+
+       01  CSV-DETAIL-HEADING.
+           05  FILLER              PIC X(44)   VALUE
+            'SALESPERSON,SUNDAY,MONDAY,TUESDAY,WEDNESDAY,'.
+           05  FILLER              PIC X(31)   VALUE
+            'THURSDAY,FRIDAY,SATURDAY,WEEKLY'.
+
+       01  CSV-FURN-HEADING.
+           05  FILLER              PIC X(25)   VALUE
+            'FURNITURE TYPE,TYPE TOTAL'.
+
+       01  I-DATE.
+           05  I-YEAR             PIC 9(4).
+           05  I-MONTH            PIC 99.
+           05  I-DAY              PIC 99.
+           05  I-TIME             PIC X(11).
+
+      *    SIGNED SO A SALESPERSON/DAY WHOSE RETURNS EXCEED GROSS
+      *    SALES NETS TO A TRUE NEGATIVE INSTEAD OF SILENTLY STORING
+      *    THE NET'S MAGNITUDE -- SEE 2305-ADD-GROSS-OR-RETURN, WHICH
+      *    TRACKS THE GROSS/RETURNS SPLIT SEPARATELY AND UNSIGNED.
+       01 TOTALS-REC-TABLE.
+           05 PERSON OCCURS 16.
+               10 PERSON-TOTAL     PIC S9(9)V99.
+               10 DAY-TOTAL        PIC S9(9)V99     OCCURS 8.
+
+       01  FURN-TABLE.
+           05  FILLER             PIC X(22)   VALUE 'SOFAS/LOVESEATS'.
+           05  FILLER             PIC X(22)   VALUE 'CHAIRS'.
+           05  FILLER             PIC X(22)   VALUE
+            'COFFEE/END TABLES'.
+           05  FILLER             PIC X(22)   VALUE
+            'DINING ROOM TABLES'.
+           05  FILLER             PIC X(22)   VALUE
+            'DINING ROOM CHAIRS'.
+           05  FILLER             PIC X(22)   VALUE
+            'HUTCHES/CURIO CABINETS'.
+           05  FILLER             PIC X(22)   VALUE 'LAMPS'.
+           05  FILLER             PIC X(22)   VALUE
+            'MATTRESS/BOX SPRINGS'.
+           05  FILLER             PIC X(22)   VALUE
+            'BEDROOM FURNITURE'.
+
+       01 TABLE-FURN REDEFINES FURN-TABLE.
+           05  FURN-TYPE           PIC X(22)   OCCURS 9.
+
+       01 FURN-TYPE-TOTAL-TABLE.
+           05  FURN-TYPE-TOTAL     PIC 9(10)V99 OCCURS 9.
+
+      *    SIGNED FOR THE SAME REASON AS DAY-TOTAL ABOVE -- IT IS
+      *    COPIED STRAIGHT FROM DAY-TOTAL(PERSON-SUB, 8) AND FEEDS
+      *    THE COMMISSION AND RANKING LOGIC, WHICH BOTH NEED A TRUE
+      *    NEGATIVE TO COMPARE AND GUARD CORRECTLY.
+       01 PERSON-TOTAL-TABLE.
+           05  PERSON-GRAND-TOTAL  PIC S9(10)V99 OCCURS 15.
+
+       01 TABLE-NAME.
+           05  NAME-TABLE          PIC X(25)   OCCURS 15.
+
+       01  COMPANY-TITLE.
+           05  FILLER              PIC X(6)    VALUE "DATE: ".
+           05  O-MONTH             PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-DAY               PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-YEAR              PIC 9999.
+           05  FILLER              PIC X(36)   VALUE SPACES.
+           05  FILLER              PIC X(28)   VALUE 'JUST FITS FURNITUR
+      -                                            'E EMPORIUM'.
+           05  FILLER              PIC X(44)   VALUE SPACES.
+           05  FILLER              PIC X(6)    VALUE "PAGE: ".
+           05  O-PCTR              PIC Z9.
+
+       01  REPORT-TITLE.
+           05  FILLER              PIC X(56)   VALUE SPACES.
+           05  FILLER              PIC X(19)   VALUE 'WEEKLY SALES REPOR
+      -                                            'T'.
+
+       01  TOTAL-REPORT-TITLE.
+           05  FILLER              PIC X(58)   VALUE SPACES.
+           05  FILLER              PIC X(16)   VALUE 'FURNITURE REPORT'.
+
+       01  COLUMN-HEADING-1.
+           05 FILLER               PIC X(11)   VALUE 'SALESPERSON'.
+           05 FILLER               PIC X(21)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'SUNDAY'.
+           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'MONDAY'.
+           05 FILLER               PIC X(6)    VALUE SPACES.
+           05 FILLER               PIC X(7)    VALUE 'TUESDAY'.
+           05 FILLER               PIC X(4)    VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE 'WEDNESDAY'.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 FILLER               PIC X(8)    VALUE 'THURSDAY'.
+           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'FRIDAY'.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 FILLER               PIC X(8)    VALUE 'SATURDAY'.
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'WEEKLY'.
+
+       01  COLUMN-HEADING-2.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'NAME'.
+           05 FILLER               PIC X(119)  VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'TOTALS'.
+
+       01  TOTAL-HEADING-1.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE 'FURNITURE'.
+           05 FILLER               PIC X(49)   VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE 'FURNITURE'.
+
+       01  TOTAL-HEADING-2.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'TYPE'.
+           05 FILLER               PIC X(53)   VALUE SPACES.
+           05 FILLER               PIC X(10)   VALUE 'TYPE TOTAL'.
+
+       01 DASH-LINE.
+           05 FILLER               OCCURS 132.
+               10 FILLER               PIC X(1)  VALUE '-'.
+
+       01  DETAIL-LINE.
+           05 O-NAME               PIC X(25).
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               OCCURS 7.
+               10 O-DAY-TOTAL      PIC ZZZ,ZZZ.99.
+               10 FILLER           PIC X(3)    VALUE SPACES.
+           05 O-TOTAL-DAY-TOTAL    PIC ZZ,ZZZ,ZZZ.99.
+
+       01  TOTAL-DETAIL-LINE.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               OCCURS 9.
+               10 O-FURN-TYPE      PIC X(22).
+               10 FILLER           PIC X(32)   VALUE SPACES.
+               10 O-FURN-TYPE-TOTAL PIC ZZ,ZZZ,ZZZ.99.
+
+       01  GRAND-TOTAL-LINE-1.
+           05 FILLER               PIC X(13)   VALUE 'GRAND TOTALS:'.
+           05 FILLER               PIC X(11)   VALUE SPACES.
+           05 O-SUN-TOTAL          PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-TUES-TOTAL         PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-THUR-TOTAL         PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(13)   VALUE SPACES.
+           05 O-SAT-TOTAL          PIC $$,$$$,$$$.99.
+
+       01  GRAND-TOTAL-LINE-2.
+           05 FILLER               PIC X(37)   VALUE SPACES.
+           05 O-MON-TOTAL          PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-WED-TOTAL          PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-FRI-TOTAL          PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-TOT-TOTAL          PIC $$,$$$,$$$,$$$.99.
+
+       01  GROSS-TOTAL-LINE-1.
+           05 FILLER               PIC X(13)   VALUE 'GROSS SALES:'.
+           05 FILLER               PIC X(11)   VALUE SPACES.
+           05 O-GRS-SUN-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-GRS-TUES-TOTAL     PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-GRS-THUR-TOTAL     PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(13)   VALUE SPACES.
+           05 O-GRS-SAT-TOTAL      PIC $$,$$$,$$$.99.
+
+       01  GROSS-TOTAL-LINE-2.
+           05 FILLER               PIC X(37)   VALUE SPACES.
+           05 O-GRS-MON-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-GRS-WED-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-GRS-FRI-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-GRS-TOT-TOTAL      PIC $$,$$$,$$$,$$$.99.
+
+       01  RETURNS-TOTAL-LINE-1.
+           05 FILLER               PIC X(13)   VALUE 'RETURNS:'.
+           05 FILLER               PIC X(11)   VALUE SPACES.
+           05 O-RET-SUN-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-RET-TUES-TOTAL     PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-RET-THUR-TOTAL     PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(13)   VALUE SPACES.
+           05 O-RET-SAT-TOTAL      PIC $$,$$$,$$$.99.
+
+       01  RETURNS-TOTAL-LINE-2.
+           05 FILLER               PIC X(37)   VALUE SPACES.
+           05 O-RET-MON-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-RET-WED-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-RET-FRI-TOTAL      PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-RET-TOT-TOTAL      PIC $$,$$$,$$$,$$$.99.
+
+      *    THE NET-TOTAL COLUMNS ABOVE ARE UNSIGNED (THEY PREDATE THE
+      *    GROSS/RETURNS BREAKOUT), SO A CELL WHERE RETURNS EXCEED
+      *    GROSS SALES PRINTS ITS MAGNITUDE ONLY, NOT A NEGATIVE
+      *    NUMBER -- THIS NOTE POINTS THE READER AT THE GROSS SALES/
+      *    RETURNS LINES ABOVE FOR THE TRUE FIGURES IN THAT CASE.
+       01  NET-TOTAL-NOTE-LINE.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(114)  VALUE
+            'NOTE - A NET TOTAL ABOVE REFLECTS MAGNITUDE ONLY WHEN RETURN
+      -    'S EXCEED GROSS SALES -- SEE GROSS SALES/RETURNS ABOVE.'.
+
+       01  TOT-GRAND-TOTAL-LINE.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               PIC X(21)   VALUE 'FURNITURE GRAND TO
+      -                                            'TAL'.
+           05 FILLER               PIC X(29)   VALUE SPACES.
+           05 O-FURN-GRAND-TOTAL   PIC $$,$$$,$$$,$$$.99.
+
+       01  EXCEPTION-REPORT-TITLE.
+           05 FILLER               PIC X(53)   VALUE SPACES.
+           05 FILLER               PIC X(34)   VALUE
+            'REJECTED RECORD EXCEPTION LISTING'.
+
+      *    LABELS LINE UP WITH THE START COLUMN OF THEIR FIELD ON
+      *    EXCEPTION-LINE BELOW.
+       01  EXCEPTION-HEADING-1.
+           05 FILLER               PIC X(11)   VALUE 'SALESPERSON'.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE 'FURNITURE'.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'AMOUNT'.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'REASON'.
+
+       01  EXCEPTION-LINE.
+           05 O-EXC-SLM-NUM        PIC Z9.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 O-EXC-FUR-CODE       PIC Z9.
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 O-EXC-AMOUNT         PIC -ZZZ,ZZZ.99.
+           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 O-EXC-REASON         PIC X(30).
+
+       01  EXCEPTION-NONE-LINE.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(39)   VALUE
+            'NO EXCEPTIONS - ALL RECORDS WERE VALID'.
+
+       01  EXCEPTION-COUNT-LINE.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(24)   VALUE
+            'TOTAL RECORDS REJECTED: '.
+           05 O-EXC-COUNT          PIC ZZZ,ZZ9.
+
+      *    PRINTED ONLY WHEN MORE RECORDS WERE REJECTED THAN THE
+      *    50-ROW EXCEPTION TABLE CAN HOLD.
+       01  EXCEPTION-SHOWING-LINE.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(21)   VALUE
+            '(SHOWING FIRST 50 OF'.
+           05 FILLER               PIC X(1)    VALUE SPACE.
+           05 O-EXC-SHOWING-TOTAL  PIC ZZZ,ZZ9.
+           05 FILLER               PIC X(1)    VALUE ')'.
+
+       01  COMMISSION-REPORT-TITLE.
+           05 FILLER               PIC X(57)   VALUE SPACES.
+           05 FILLER               PIC X(18)   VALUE
+            'COMMISSION REPORT'.
+
+       01  COMMISSION-HEADING-1.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'SALESPERSON'.
+           05 FILLER               PIC X(24)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'WEEKLY'.
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'RATE'.
+           05 FILLER               PIC X(8)    VALUE SPACES.
+           05 FILLER               PIC X(10)   VALUE 'COMMISSION'.
+
+       01  COMMISSION-HEADING-2.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'NAME'.
+           05 FILLER               PIC X(30)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'TOTAL'.
+
+       01  COMMISSION-DETAIL-LINE.
+           05 O-COMM-NAME          PIC X(25).
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 O-COMM-WEEKLY-TOTAL  PIC ZZ,ZZZ,ZZZ.99.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 O-COMM-RATE          PIC ZZ9.99.
+           05 FILLER               PIC X(6)    VALUE SPACES.
+           05 O-COMM-AMOUNT        PIC ZZ,ZZZ,ZZZ.99.
+
+       01  COMMISSION-GRAND-TOTAL-LINE.
+           05 FILLER               PIC X(13)   VALUE 'GRAND TOTALS:'.
+           05 FILLER               PIC X(46)   VALUE SPACES.
+           05 O-COMM-GRAND-TOTAL   PIC $$,$$$,$$$,$$$.99.
+
+       01  RETURNS-BY-SLM-TITLE.
+           05 FILLER               PIC X(48)   VALUE SPACES.
+           05 FILLER               PIC X(32)   VALUE
+            'RETURNS BY SALESPERSON REPORT'.
+
+       01  RETURNS-BY-SLM-HEADING.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'SALESPERSON'.
+           05 FILLER               PIC X(24)   VALUE SPACES.
+           05 FILLER               PIC X(7)    VALUE 'RETURNS'.
+
+       01  RETURNS-BY-SLM-HEADING-2.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'NAME'.
+           05 FILLER               PIC X(30)   VALUE SPACES.
+           05 FILLER               PIC X(5)    VALUE 'TOTAL'.
+
+       01  RETURNS-BY-SLM-LINE.
+           05 O-RBS-NAME           PIC X(25).
+           05 FILLER               PIC X(8)    VALUE SPACES.
+           05 O-RBS-RETURNS-TOTAL  PIC ZZ,ZZZ,ZZZ.99.
+
+       01  RETURNS-BY-SLM-GRAND-LINE.
+           05 FILLER               PIC X(13)   VALUE 'GRAND TOTALS:'.
+           05 FILLER               PIC X(20)   VALUE SPACES.
+           05 O-RBS-GRAND-TOTAL    PIC $$,$$$,$$$,$$$.99.
+
+       01  CONTROL-TOTAL-TITLE.
+           05 FILLER               PIC X(49)   VALUE SPACES.
+           05 FILLER               PIC X(30)   VALUE
+            'CONTROL TOTAL BALANCING REPORT'.
+
+       01  CONTROL-TOTAL-RECORDS-LINE.
+           05 FILLER               PIC X(26)   VALUE
+            'TOTAL MASTER RECORDS READ:'.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 O-CT-RECORDS-READ    PIC ZZZ,ZZ9.
+
+       01  CONTROL-TOTAL-AMOUNT-LINE.
+           05 FILLER               PIC X(30)   VALUE
+            'TOTAL AMOUNT READ FROM FILE: '.
+           05 O-CT-AMOUNT-READ     PIC -$,$$$,$$$,$$9.99.
+
+      *    LETS AN OPERATOR RECONCILE CT-AMOUNT-READ MINUS THIS
+      *    FIGURE AGAINST THE REPORT'S OWN GRAND TOTAL -- A HEALTHY
+      *    REJECT-DRIVEN MISMATCH WILL RECONCILE, A TRUNCATED OR
+      *    CORRUPTED INPUT FILE WILL NOT.
+       01  CONTROL-TOTAL-REJECTED-LINE.
+           05 FILLER               PIC X(30)   VALUE
+            'TOTAL AMOUNT REJECTED:       '.
+           05 O-CT-AMOUNT-REJECTED PIC -$,$$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-CBLLMB06.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO I-DATE.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-YEAR TO O-YEAR.
+           MOVE I-MONTH TO O-MONTH.
+
+           COMPUTE HIST-RUN-DATE-NUM =
+               (I-YEAR * 10000) + (I-MONTH * 100) + I-DAY.
+
+           PERFORM 1170-GET-RANK-OPTION.
+
+           OPEN INPUT MASTER.
+           OPEN OUTPUT PRTOUT.
+           OPEN INPUT SLMMAST.
+           IF SLMMAST-STATUS NOT = '00'
+               DISPLAY 'SLMMAST.DAT WILL NOT OPEN, STATUS = '
+                   SLMMAST-STATUS
+               DISPLAY 'SALESPERSON NAMES CANNOT BE LOOKED UP -- RUN '
+                   'TERMINATED'
+               STOP RUN.
+           OPEN OUTPUT CSVOUT.
+           OPEN EXTEND HISTORY.
+
+           WRITE CSV-LINE FROM CSV-DETAIL-HEADING.
+
+           MOVE 0 TO C-COMM-GRAND-TOTAL.
+           MOVE 0 TO C-RBS-GRAND-TOTAL.
+           MOVE 0 TO CT-RECORDS-READ.
+           MOVE 0 TO CT-AMOUNT-READ.
+
+           PERFORM 1150-CHECK-FOR-RESTART.
+
+           IF CHECKPOINT-WAS-FOUND
+               PERFORM 1160-RESTORE-FROM-CHECKPOINT
+               PERFORM 1180-SKIP-PROCESSED-RECORD
+                   VARYING CKPT-SKIP-SUB FROM 1 BY 1
+                       UNTIL CKPT-SKIP-SUB > CT-RECORDS-READ
+           ELSE
+               PERFORM VARYING FURN-SUB FROM 1 BY 1
+                   UNTIL FURN-SUB > 9
+                       MOVE 0 TO FURN-TYPE-TOTAL(FURN-SUB)
+
+               PERFORM VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 8
+                       MOVE 0 TO PERSON-GRAND-TOTAL(PERSON-SUB)
+
+               PERFORM VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 15
+                       MOVE SPACES TO NAME-TABLE(PERSON-SUB)
+
+               PERFORM 1100-CLR-TABLE
+                   VARYING PERSON-SUB FROM 1 BY 1
+                       UNTIL PERSON-SUB > 16
+           END-IF.
+
+           PERFORM 9100-READ.
+           PERFORM 9200-HDG.
+
+       1100-CLR-TABLE.
+           MOVE 0 TO PERSON-TOTAL(PERSON-SUB).
+           PERFORM VARYING DAY-SUB FROM 1 BY 1
+               UNTIL DAY-SUB > 8
+                   MOVE 0 TO DAY-TOTAL(PERSON-SUB, DAY-SUB)
+                   MOVE 0 TO GROSS-DAY-TOTAL(PERSON-SUB, DAY-SUB)
+                   MOVE 0 TO RETURNS-DAY-TOTAL(PERSON-SUB, DAY-SUB).
+
+      *    LOOK FOR A CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED RUN.
+      *    IF ONE IS FOUND THE SNAPSHOT IS READ INTO THE CHECKPOINT
+      *    RECORD AREA FOR 1160-RESTORE-FROM-CHECKPOINT TO PICK UP;
+      *    IF NOT, THIS IS TREATED AS A NORMAL FRESH RUN.
+       1150-CHECK-FOR-RESTART.
+           MOVE 'N' TO SW-CHECKPOINT-FOUND.
+           OPEN INPUT CHECKPOINT.
+           IF CKPT-STATUS = '00'
+               READ CHECKPOINT
+                   AT END
+                       MOVE 'N' TO SW-CHECKPOINT-FOUND
+                   NOT AT END
+                       MOVE 'Y' TO SW-CHECKPOINT-FOUND
+               END-READ
+               CLOSE CHECKPOINT.
+
+      *    RESTORE THE IN-FLIGHT TOTALS AS OF THE LAST CHECKPOINT.
+       1160-RESTORE-FROM-CHECKPOINT.
+           MOVE CKPT-RECORDS-READ TO CT-RECORDS-READ.
+           MOVE CKPT-AMOUNT-READ TO CT-AMOUNT-READ.
+           MOVE CKPT-FURN-GRAND-TOTAL TO C-FURN-GRAND-TOTAL.
+           MOVE CKPT-EXC-TOTAL-REJECTED TO EXC-TOTAL-REJECTED.
+           MOVE CKPT-CT-AMOUNT-REJECTED TO CT-AMOUNT-REJECTED.
+           MOVE CKPT-WEEK-ESTABLISHED TO SW-WEEK-ESTABLISHED.
+           MOVE CKPT-WEEK-START-INTEGER TO WEEK-START-INTEGER.
+           MOVE CKPT-WEEK-END-INTEGER TO WEEK-END-INTEGER.
+
+           PERFORM 1161-RESTORE-FURN
+               VARYING FURN-SUB FROM 1 BY 1
+                   UNTIL FURN-SUB > 9.
+
+           PERFORM 1162-RESTORE-NAME
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 15.
+
+           PERFORM 1163-RESTORE-PERSON
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 16.
+
+           MOVE CKPT-EXC-COUNT TO EXC-COUNT.
+           IF EXC-COUNT > 0
+               PERFORM 1164-RESTORE-EXCEPTION
+                   VARYING EXC-SUB FROM 1 BY 1
+                       UNTIL EXC-SUB > EXC-COUNT.
+
+       1161-RESTORE-FURN.
+           MOVE CKPT-FURN-TYPE-TOTAL(FURN-SUB) TO
+               FURN-TYPE-TOTAL(FURN-SUB).
+
+       1162-RESTORE-NAME.
+           MOVE CKPT-NAME-TABLE(PERSON-SUB) TO
+               NAME-TABLE(PERSON-SUB).
+
+       1163-RESTORE-PERSON.
+           MOVE CKPT-PERSON-TOTAL(PERSON-SUB) TO
+               PERSON-TOTAL(PERSON-SUB).
+           PERFORM VARYING DAY-SUB FROM 1 BY 1
+               UNTIL DAY-SUB > 8
+                   MOVE CKPT-DAY-TOTAL(PERSON-SUB, DAY-SUB) TO
+                       DAY-TOTAL(PERSON-SUB, DAY-SUB)
+                   MOVE CKPT-GROSS-DAY-TOTAL(PERSON-SUB, DAY-SUB) TO
+                       GROSS-DAY-TOTAL(PERSON-SUB, DAY-SUB)
+                   MOVE CKPT-RETURNS-DAY-TOTAL(PERSON-SUB, DAY-SUB) TO
+                       RETURNS-DAY-TOTAL(PERSON-SUB, DAY-SUB).
+
+           IF PERSON-SUB < 16
+               MOVE DAY-TOTAL(PERSON-SUB, 8) TO
+                   PERSON-GRAND-TOTAL(PERSON-SUB).
+
+       1164-RESTORE-EXCEPTION.
+           MOVE CKPT-EXC-SLM-NUM(EXC-SUB) TO EXC-SLM-NUM(EXC-SUB).
+           MOVE CKPT-EXC-FUR-CODE(EXC-SUB) TO EXC-FUR-CODE(EXC-SUB).
+           MOVE CKPT-EXC-AMOUNT(EXC-SUB) TO EXC-AMOUNT(EXC-SUB).
+           MOVE CKPT-EXC-REASON(EXC-SUB) TO EXC-REASON(EXC-SUB).
+
+      *    FAST-FORWARD PAST THE RECORDS ALREADY REFLECTED IN THE
+      *    RESTORED TOTALS. THESE READS DO NOT GO THROUGH 9100-READ
+      *    SINCE THOSE RECORDS MUST NOT BE COUNTED A SECOND TIME.
+       1180-SKIP-PROCESSED-RECORD.
+           READ MASTER
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+
+      *    THE WEEKLY SALES REPORT RANKS BY WEEKLY TOTAL BY DEFAULT.
+      *    PASSING NUMBER (OR ANYTHING STARTING WITH N) AS THE FIRST
+      *    RUN PARAMETER SWITCHES IT BACK TO STRAIGHT SALESPERSON-
+      *    NUMBER ORDER. NO PARAMETER AT ALL LEAVES THE DEFAULT ALONE.
+       1170-GET-RANK-OPTION.
+           ACCEPT RANK-OPTION-PARM FROM COMMAND-LINE.
+           IF RANK-OPTION-PARM(1:1) = 'N' OR RANK-OPTION-PARM(1:1) = 'n'
+               MOVE 'N' TO SW-RANK-REPORT.
+
+       2000-MAINLINE.
+           PERFORM 2200-EDIT-REC.
+           IF REC-IS-VALID
+               PERFORM 2300-CALCS.
+           IF FUNCTION MOD(CT-RECORDS-READ, CKPT-INTERVAL) = 0
+               PERFORM 3650-WRITE-CHECKPOINT.
+           PERFORM 9100-READ.
+
+      *    EACH CHECK IS GUARDED BY REC-IS-VALID SO A RECORD THAT
+      *    FAILS MORE THAN ONE CHECK IS LOGGED TO THE EXCEPTION
+      *    LISTING ONLY ONCE, UNDER ITS FIRST FAILING REASON.
+       2200-EDIT-REC.
+           MOVE 'Y' TO SW-REC-VALID.
+
+           IF ST-SLM-NUM < 1 OR ST-SLM-NUM > 15
+               MOVE 'N' TO SW-REC-VALID
+               MOVE 'INVALID SALESPERSON NUMBER' TO EXC-REASON-WORK
+               PERFORM 2290-LOG-EXCEPTION.
+
+           IF REC-IS-VALID
+               IF ST-FUR-CODE < 1 OR ST-FUR-CODE > 9
+                   MOVE 'N' TO SW-REC-VALID
+                   MOVE 'INVALID FURNITURE CODE' TO EXC-REASON-WORK
+                   PERFORM 2290-LOG-EXCEPTION
+               END-IF
+           END-IF.
+
+           IF REC-IS-VALID
+               PERFORM 2250-EDIT-DATE
+               IF DATE-IS-INVALID
+                   MOVE 'N' TO SW-REC-VALID
+                   MOVE 'SALES DATE/DAY/WEEK MISMATCH'
+                       TO EXC-REASON-WORK
+                   PERFORM 2290-LOG-EXCEPTION
+               END-IF
+           END-IF.
+
+      *    CROSS-CHECK ST-SALES-DATE AGAINST THE DAY BUCKET (ST-DAY)
+      *    IT IS BEING POSTED TO, AND AGAINST THE WEEK ESTABLISHED BY
+      *    THE FIRST GOOD RECORD ON THE FILE. DATE IS ASSUMED MMDDYY.
+      *    EACH LATER STEP IS GUARDED BY DATE-IS-VALID, THE SAME
+      *    STRUCTURED-SWITCH STYLE 2200-EDIT-REC USES, SO AN EARLIER
+      *    FAILURE SKIPS THE REMAINING CHECKS WITHOUT A GO TO.
+       2250-EDIT-DATE.
+           MOVE 'Y' TO SW-DATE-VALID.
+           MOVE ST-SALES-DATE(1:2) TO DCK-MM.
+           MOVE ST-SALES-DATE(3:2) TO DCK-DD.
+           MOVE ST-SALES-DATE(5:2) TO DCK-YY.
+
+           IF DCK-YY < 50
+               COMPUTE DCK-CCYY = 2000 + DCK-YY
+           ELSE
+               COMPUTE DCK-CCYY = 1900 + DCK-YY.
+
+           IF DCK-MM < 1 OR DCK-MM > 12 OR DCK-DD < 1 OR DCK-DD > 31
+               MOVE 'N' TO SW-DATE-VALID
+           END-IF.
+
+      *    THE RANGE CHECK ABOVE ONLY CATCHES A DAY NUMBER OUTSIDE
+      *    1-31 -- IT STILL LETS THROUGH A DAY THAT DOES NOT EXIST IN
+      *    THE GIVEN MONTH (E.G. 02/30 OR 04/31). LOOK UP THE REAL
+      *    NUMBER OF DAYS IN THE MONTH, ADJUSTING FEBRUARY FOR LEAP
+      *    YEARS, AND RE-CHECK BEFORE TRUSTING THE DATE TO
+      *    FUNCTION INTEGER-OF-DATE.
+           IF DATE-IS-VALID
+               MOVE MONTH-DAYS(DCK-MM) TO DCK-MAX-DD
+               IF DCK-MM = 2
+                   IF FUNCTION MOD(DCK-CCYY, 400) = 0 OR
+                      (FUNCTION MOD(DCK-CCYY, 4) = 0 AND
+                       FUNCTION MOD(DCK-CCYY, 100) NOT = 0)
+                           MOVE 29 TO DCK-MAX-DD
+                   END-IF
+               END-IF
+               IF DCK-DD > DCK-MAX-DD
+                   MOVE 'N' TO SW-DATE-VALID
+               END-IF
+           END-IF.
+
+           IF DATE-IS-VALID
+               COMPUTE DCK-DATE-8 = DCK-CCYY * 10000 + DCK-MM * 100 +
+                   DCK-DD
+               COMPUTE DCK-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(DCK-DATE-8)
+               COMPUTE DCK-DOW = FUNCTION MOD(DCK-INTEGER, 7) + 1
+
+               IF DCK-DOW NOT = ST-DAY
+                   MOVE 'N' TO SW-DATE-VALID
+               END-IF
+
+               IF WEEK-IS-ESTABLISHED
+                   IF DCK-INTEGER < WEEK-START-INTEGER OR
+                      DCK-INTEGER > WEEK-END-INTEGER
+                         MOVE 'N' TO SW-DATE-VALID
+                   END-IF
+               ELSE
+                   IF DATE-IS-VALID
+                       COMPUTE WEEK-START-INTEGER =
+                           DCK-INTEGER - (DCK-DOW - 1)
+                       COMPUTE WEEK-END-INTEGER =
+                           WEEK-START-INTEGER + 6
+                       MOVE 'Y' TO SW-WEEK-ESTABLISHED
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    EXC-TOTAL-REJECTED AND CT-AMOUNT-REJECTED ARE KEPT FOR
+      *    EVERY REJECT REGARDLESS OF THE 50-ROW TABLE CAP BELOW, SO
+      *    THE PRINTED REJECT COUNT AND DOLLAR TOTAL ARE ALWAYS THE
+      *    TRUE FIGURES EVEN ONCE THE TABLE ITSELF IS FULL.
+       2290-LOG-EXCEPTION.
+           ADD 1 TO EXC-TOTAL-REJECTED.
+           ADD ST-AMOUNT TO CT-AMOUNT-REJECTED.
+
+           IF EXC-COUNT < 50
+               ADD 1 TO EXC-COUNT
+               MOVE ST-SLM-NUM TO EXC-SLM-NUM(EXC-COUNT)
+               MOVE ST-FUR-CODE TO EXC-FUR-CODE(EXC-COUNT)
+               MOVE ST-AMOUNT TO EXC-AMOUNT(EXC-COUNT)
+               MOVE EXC-REASON-WORK TO EXC-REASON(EXC-COUNT).
+
+       2300-CALCS.
+      *    ADDING TO FURNITURE GRAND TOTAL
+           ADD ST-AMOUNT TO C-FURN-GRAND-TOTAL.
+
+      *    ADDING TO FURNITURE TYPE TOTAL
+           PERFORM VARYING FURN-SUB FROM 1 BY 1
+             UNTIL FURN-SUB > 9
+                IF FURN-SUB  =  ST-FUR-CODE
+                   ADD ST-AMOUNT TO FURN-TYPE-TOTAL(FURN-SUB).
+
+      *    ADDING TO GRAND TOTAL OF DAYS AND PERSONS (16, 8)
+           ADD ST-AMOUNT TO DAY-TOTAL(16, 8).
+           MOVE 16 TO GR-SUB-PERSON.
+           MOVE 8 TO GR-SUB-DAY.
+           PERFORM 2305-ADD-GROSS-OR-RETURN.
+
+      *    ADDING TO DAY GRAND TOTAL (16, DAY-SUB) - GROSS/RETURNS TOO
+           PERFORM VARYING DAY-SUB FROM 1 BY 1
+             UNTIL DAY-SUB > 8
+               IF ST-DAY = DAY-SUB
+                   ADD ST-AMOUNT TO DAY-TOTAL(16, DAY-SUB)
+                   MOVE 16 TO GR-SUB-PERSON
+                   MOVE DAY-SUB TO GR-SUB-DAY
+                   PERFORM 2305-ADD-GROSS-OR-RETURN.
+
+      *    ADDING TO PERSON GRAND TOTAL (PERSON-SUB, 8) - GROSS/RETURNS
+           PERFORM VARYING PERSON-SUB FROM 1 BY 1
+             UNTIL PERSON-SUB > 16
+               IF ST-SLM-NUM = PERSON-SUB
+                   ADD ST-AMOUNT TO DAY-TOTAL(PERSON-SUB, 8)
+                   MOVE PERSON-SUB TO GR-SUB-PERSON
+                   MOVE 8 TO GR-SUB-DAY
+                   PERFORM 2305-ADD-GROSS-OR-RETURN.
+
+      *    ADDING TO CORRECT PERSON/DAY (PERSON-SUB, DAY-SUB)
+           PERFORM 2310-CALCS-TWO
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 16.
+
+      *    LOOKING UP SALESPERSON NAME ON THE SALESPERSON MASTER FILE
+      *    (SUB MATCHES THEIR NUMBER) INSTEAD OF TRUSTING ST-SLM-NAME
+           PERFORM 2350-LOOKUP-SLM-NAME.
+
+      *    ADDING PERSON GRAND TOTAL FOR THE WEEK TO PERSON-TOTAL-TABLE
+           PERFORM VARYING PERSON-SUB FROM 1 BY 1
+             UNTIL PERSON-SUB > 15
+               MOVE DAY-TOTAL(PERSON-SUB, 8) TO
+                 PERSON-GRAND-TOTAL(PERSON-SUB).
+
+      *    SPLITS ST-AMOUNT INTO THE GROSS SALES OR RETURNS BUCKET
+      *    FOR GR-SUB-PERSON/GR-SUB-DAY SO A RETURN NO LONGER JUST
+      *    NETS SILENTLY AGAINST THE DAY/SALESPERSON IT LANDS ON.
+       2305-ADD-GROSS-OR-RETURN.
+           IF ST-AMOUNT < 0
+               COMPUTE C-ABS-AMOUNT = ST-AMOUNT * -1
+               ADD C-ABS-AMOUNT TO
+                   RETURNS-DAY-TOTAL(GR-SUB-PERSON, GR-SUB-DAY)
+           ELSE
+               ADD ST-AMOUNT TO
+                   GROSS-DAY-TOTAL(GR-SUB-PERSON, GR-SUB-DAY).
+
+       2310-CALCS-TWO.
+           PERFORM VARYING DAY-SUB FROM 1 BY 1
+               UNTIL DAY-SUB > 8
+                   IF ST-DAY = DAY-SUB AND ST-SLM-NUM = PERSON-SUB
+                       ADD ST-AMOUNT TO DAY-TOTAL(PERSON-SUB, DAY-SUB)
+                       MOVE PERSON-SUB TO GR-SUB-PERSON
+                       MOVE DAY-SUB TO GR-SUB-DAY
+                       PERFORM 2305-ADD-GROSS-OR-RETURN.
+
+       2350-LOOKUP-SLM-NAME.
+           MOVE ST-SLM-NUM TO SLM-NUM.
+           READ SLMMAST
+               INVALID KEY
+                   MOVE SPACES TO NAME-TABLE(ST-SLM-NUM)
+               NOT INVALID KEY
+                   MOVE SLM-NAME TO NAME-TABLE(ST-SLM-NUM)
+           END-READ.
+
+       2400-OUTPUT.
+           MOVE RANK-ENTRY(RANK-SUB) TO PERSON-SUB.
+           MOVE NAME-TABLE(PERSON-SUB) TO O-NAME.
+           MOVE PERSON-GRAND-TOTAL(PERSON-SUB) TO O-TOTAL-DAY-TOTAL.
+           PERFORM 2410-MOVES-WEEKLY
+               VARYING DAY-SUB FROM 1 BY 1
+                   UNTIL DAY-SUB > 7.
+           IF PERSON-GRAND-TOTAL(PERSON-SUB) > 0
+               WRITE PRTLINE
+                   FROM DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+                           AT EOP
+                               PERFORM 9200-HDG
+               END-WRITE
+               PERFORM 2420-CSV-DETAIL.
+
+       2410-MOVES-WEEKLY.
+           MOVE DAY-TOTAL(PERSON-SUB, DAY-SUB) TO O-DAY-TOTAL(DAY-SUB).
+
+       2420-CSV-DETAIL.
+           MOVE SPACES TO CSV-LINE-BUILD.
+           MOVE 1 TO CSV-PTR.
+           STRING FUNCTION TRIM(NAME-TABLE(PERSON-SUB))
+                   DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+                   INTO CSV-LINE-BUILD
+                       WITH POINTER CSV-PTR.
+           PERFORM 2421-CSV-DAY-MOVE
+               VARYING DAY-SUB FROM 1 BY 1
+                   UNTIL DAY-SUB > 7.
+           MOVE DAY-TOTAL(PERSON-SUB, 8) TO CSV-AMT-DISPLAY.
+           STRING CSV-AMT-DISPLAY DELIMITED BY SIZE
+                   INTO CSV-LINE-BUILD
+                       WITH POINTER CSV-PTR.
+           WRITE CSV-LINE FROM CSV-LINE-BUILD.
+
+       2421-CSV-DAY-MOVE.
+           MOVE DAY-TOTAL(PERSON-SUB, DAY-SUB) TO CSV-AMT-DISPLAY.
+           STRING CSV-AMT-DISPLAY DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+                   INTO CSV-LINE-BUILD
+                       WITH POINTER CSV-PTR.
+
+       2500-TOTAL-OUTPUT.
+           WRITE CSV-LINE FROM CSV-FURN-HEADING.
+           PERFORM VARYING FURN-SUB FROM 1 BY 1
+               UNTIL FURN-SUB > 9
+                   MOVE FURN-TYPE(FURN-SUB) TO O-FURN-TYPE
+                   MOVE FURN-TYPE-TOTAL(FURN-SUB) TO O-FURN-TYPE-TOTAL
+                   WRITE PRTLINE
+                       FROM TOTAL-DETAIL-LINE
+                           AFTER ADVANCING 1 LINE
+                   PERFORM 2520-CSV-FURN-DETAIL.
+
+       2520-CSV-FURN-DETAIL.
+           MOVE SPACES TO CSV-LINE-BUILD.
+           MOVE 1 TO CSV-PTR.
+           MOVE FURN-TYPE-TOTAL(FURN-SUB) TO CSV-AMT-DISPLAY.
+           STRING FUNCTION TRIM(FURN-TYPE(FURN-SUB))
+                   DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               CSV-AMT-DISPLAY DELIMITED BY SIZE
+                   INTO CSV-LINE-BUILD
+                       WITH POINTER CSV-PTR.
+           WRITE CSV-LINE FROM CSV-LINE-BUILD.
+
+       3000-CLOSING.
+           PERFORM 3050-BUILD-RANK-TABLE.
+           PERFORM 2400-OUTPUT
+               VARYING RANK-SUB FROM 1 BY 1
+                   UNTIL RANK-SUB > 15.
+
+           PERFORM 3100-GRAND-TOTAL.
+           PERFORM 9300-TOT-HDG.
+           PERFORM 2500-TOTAL-OUTPUT.
+           PERFORM 3200-TOT-GRAND-TOTAL.
+           PERFORM 9500-COMM-HDG.
+           PERFORM 3400-COMMISSION-REPORT.
+           PERFORM 9600-RET-HDG.
+           PERFORM 3500-RETURNS-BY-SLM-REPORT.
+           PERFORM 3300-EXCEPTION-LISTING.
+           PERFORM 9700-CTL-HDG.
+           PERFORM 3700-CONTROL-TOTAL-REPORT.
+           PERFORM 3600-WRITE-HISTORY.
+           PERFORM 3660-CLEAR-CHECKPOINT.
+
+           CLOSE MASTER.
+           CLOSE PRTOUT.
+           CLOSE SLMMAST.
+           CLOSE CSVOUT.
+           CLOSE HISTORY.
+
+      *    BUILD THE PRINT ORDER FOR THE WEEKLY SALES REPORT. WHEN
+      *    SW-RANK-REPORT IS 'Y' THE REPORT PRINTS HIGHEST WEEKLY
+      *    TOTAL FIRST INSTEAD OF STRAIGHT SALESPERSON NUMBER ORDER.
+       3050-BUILD-RANK-TABLE.
+           PERFORM VARYING RANK-SUB FROM 1 BY 1
+               UNTIL RANK-SUB > 15
+                   MOVE RANK-SUB TO RANK-ENTRY(RANK-SUB).
+
+           IF RANK-REPORT-BY-TOTAL
+               PERFORM 3060-SORT-RANK-TABLE.
+
+       3060-SORT-RANK-TABLE.
+           PERFORM 3061-SORT-OUTER-PASS
+               VARYING RANK-SUB FROM 1 BY 1
+                   UNTIL RANK-SUB > 14.
+
+       3061-SORT-OUTER-PASS.
+           PERFORM 3062-SORT-COMPARE
+               VARYING RANK-SUB2 FROM 1 BY 1
+                   UNTIL RANK-SUB2 > 15 - RANK-SUB.
+
+       3062-SORT-COMPARE.
+           IF PERSON-GRAND-TOTAL(RANK-ENTRY(RANK-SUB2)) <
+              PERSON-GRAND-TOTAL(RANK-ENTRY(RANK-SUB2 + 1))
+                 MOVE RANK-ENTRY(RANK-SUB2) TO RANK-TEMP
+                 MOVE RANK-ENTRY(RANK-SUB2 + 1) TO
+                   RANK-ENTRY(RANK-SUB2)
+                 MOVE RANK-TEMP TO RANK-ENTRY(RANK-SUB2 + 1).
+
+       3100-GRAND-TOTAL.
+           MOVE DAY-TOTAL(16,1) TO O-SUN-TOTAL.
+           MOVE DAY-TOTAL(16,2) TO O-MON-TOTAL.
+           MOVE DAY-TOTAL(16,3) TO O-TUES-TOTAL.
+           MOVE DAY-TOTAL(16,4) TO O-WED-TOTAL.
+           MOVE DAY-TOTAL(16,5) TO O-THUR-TOTAL.
+           MOVE DAY-TOTAL(16,6) TO O-FRI-TOTAL.
+           MOVE DAY-TOTAL(16,7) TO O-SAT-TOTAL.
+           MOVE DAY-TOTAL(16,8) TO O-TOT-TOTAL.
+
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM GRAND-TOTAL-LINE-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM GRAND-TOTAL-LINE-2
+                   AFTER ADVANCING 1 LINES.
+
+      *    GROSS SALES AND RETURNS SHOWN SEPARATELY SO A RETURN DAY
+      *    DOESN'T JUST LOOK LIKE A SLOW SALES DAY
+           MOVE GROSS-DAY-TOTAL(16,1) TO O-GRS-SUN-TOTAL.
+           MOVE GROSS-DAY-TOTAL(16,2) TO O-GRS-MON-TOTAL.
+           MOVE GROSS-DAY-TOTAL(16,3) TO O-GRS-TUES-TOTAL.
+           MOVE GROSS-DAY-TOTAL(16,4) TO O-GRS-WED-TOTAL.
+           MOVE GROSS-DAY-TOTAL(16,5) TO O-GRS-THUR-TOTAL.
+           MOVE GROSS-DAY-TOTAL(16,6) TO O-GRS-FRI-TOTAL.
+           MOVE GROSS-DAY-TOTAL(16,7) TO O-GRS-SAT-TOTAL.
+           MOVE GROSS-DAY-TOTAL(16,8) TO O-GRS-TOT-TOTAL.
+
+           WRITE PRTLINE
+               FROM GROSS-TOTAL-LINE-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM GROSS-TOTAL-LINE-2
+                   AFTER ADVANCING 1 LINES.
+
+           MOVE RETURNS-DAY-TOTAL(16,1) TO O-RET-SUN-TOTAL.
+           MOVE RETURNS-DAY-TOTAL(16,2) TO O-RET-MON-TOTAL.
+           MOVE RETURNS-DAY-TOTAL(16,3) TO O-RET-TUES-TOTAL.
+           MOVE RETURNS-DAY-TOTAL(16,4) TO O-RET-WED-TOTAL.
+           MOVE RETURNS-DAY-TOTAL(16,5) TO O-RET-THUR-TOTAL.
+           MOVE RETURNS-DAY-TOTAL(16,6) TO O-RET-FRI-TOTAL.
+           MOVE RETURNS-DAY-TOTAL(16,7) TO O-RET-SAT-TOTAL.
+           MOVE RETURNS-DAY-TOTAL(16,8) TO O-RET-TOT-TOTAL.
+
+           WRITE PRTLINE
+               FROM RETURNS-TOTAL-LINE-1
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM RETURNS-TOTAL-LINE-2
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM NET-TOTAL-NOTE-LINE
+                   AFTER ADVANCING 2 LINES.
+
+       3200-TOT-GRAND-TOTAL.
+           MOVE C-FURN-GRAND-TOTAL TO O-FURN-GRAND-TOTAL.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM TOT-GRAND-TOTAL-LINE
+                   AFTER ADVANCING 2 LINES.
+
+       3400-COMMISSION-REPORT.
+           PERFORM 3410-COMMISSION-DETAIL
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 15.
+
+           MOVE C-COMM-GRAND-TOTAL TO O-COMM-GRAND-TOTAL.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM COMMISSION-GRAND-TOTAL-LINE
+                   AFTER ADVANCING 2 LINES.
+
+      *    TIERED COMMISSION SCHEDULE BASED ON THE REP'S WEEKLY TOTAL
+       3410-COMMISSION-DETAIL.
+           EVALUATE TRUE
+               WHEN PERSON-GRAND-TOTAL(PERSON-SUB) >= 5000
+                   MOVE .100 TO C-COMM-RATE
+               WHEN PERSON-GRAND-TOTAL(PERSON-SUB) >= 3000
+                   MOVE .070 TO C-COMM-RATE
+               WHEN PERSON-GRAND-TOTAL(PERSON-SUB) >= 1000
+                   MOVE .050 TO C-COMM-RATE
+               WHEN OTHER
+                   MOVE .030 TO C-COMM-RATE
+           END-EVALUATE.
+
+           COMPUTE C-COMM-AMOUNT ROUNDED =
+               PERSON-GRAND-TOTAL(PERSON-SUB) * C-COMM-RATE.
+           COMPUTE C-COMM-PCT = C-COMM-RATE * 100.
+
+           IF PERSON-GRAND-TOTAL(PERSON-SUB) > 0
+               ADD C-COMM-AMOUNT TO C-COMM-GRAND-TOTAL
+               MOVE NAME-TABLE(PERSON-SUB) TO O-COMM-NAME
+               MOVE PERSON-GRAND-TOTAL(PERSON-SUB) TO
+                   O-COMM-WEEKLY-TOTAL
+               MOVE C-COMM-PCT TO O-COMM-RATE
+               MOVE C-COMM-AMOUNT TO O-COMM-AMOUNT
+               WRITE PRTLINE
+                   FROM COMMISSION-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE.
+
+       3500-RETURNS-BY-SLM-REPORT.
+           PERFORM 3510-RETURNS-BY-SLM-DETAIL
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 15.
+
+           MOVE C-RBS-GRAND-TOTAL TO O-RBS-GRAND-TOTAL.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM RETURNS-BY-SLM-GRAND-LINE
+                   AFTER ADVANCING 2 LINES.
+
+       3510-RETURNS-BY-SLM-DETAIL.
+           IF RETURNS-DAY-TOTAL(PERSON-SUB, 8) > 0
+               ADD RETURNS-DAY-TOTAL(PERSON-SUB, 8) TO
+                   C-RBS-GRAND-TOTAL
+               MOVE NAME-TABLE(PERSON-SUB) TO O-RBS-NAME
+               MOVE RETURNS-DAY-TOTAL(PERSON-SUB, 8) TO
+                   O-RBS-RETURNS-TOTAL
+               WRITE PRTLINE
+                   FROM RETURNS-BY-SLM-LINE
+                       AFTER ADVANCING 1 LINE.
+
+       3300-EXCEPTION-LISTING.
+           PERFORM 9400-EXC-HDG.
+           IF EXC-TOTAL-REJECTED = 0
+               WRITE PRTLINE
+                   FROM EXCEPTION-NONE-LINE
+                       AFTER ADVANCING 1 LINE
+           ELSE
+               PERFORM 3310-EXCEPTION-DETAIL
+                   VARYING EXC-SUB FROM 1 BY 1
+                       UNTIL EXC-SUB > EXC-COUNT.
+
+           MOVE EXC-TOTAL-REJECTED TO O-EXC-COUNT.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM EXCEPTION-COUNT-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           IF EXC-TOTAL-REJECTED > 50
+               MOVE EXC-TOTAL-REJECTED TO O-EXC-SHOWING-TOTAL
+               WRITE PRTLINE
+                   FROM EXCEPTION-SHOWING-LINE
+                       AFTER ADVANCING 1 LINE.
+
+       3310-EXCEPTION-DETAIL.
+           MOVE EXC-SLM-NUM(EXC-SUB) TO O-EXC-SLM-NUM.
+           MOVE EXC-FUR-CODE(EXC-SUB) TO O-EXC-FUR-CODE.
+           MOVE EXC-AMOUNT(EXC-SUB) TO O-EXC-AMOUNT.
+           MOVE EXC-REASON(EXC-SUB) TO O-EXC-REASON.
+           WRITE PRTLINE
+               FROM EXCEPTION-LINE
+                   AFTER ADVANCING 1 LINE.
+
+      *    APPEND THIS RUN'S FURNITURE-TYPE AND SALESPERSON TOTALS TO
+      *    THE HISTORY FILE SO A SEPARATE MONTHLY PROGRAM CAN TRACK
+      *    SALES TRENDS ACROSS SUCCESSIVE WEEKLY RUNS.
+       3600-WRITE-HISTORY.
+           PERFORM 3610-WRITE-HIST-FURN
+               VARYING FURN-SUB FROM 1 BY 1
+                   UNTIL FURN-SUB > 9.
+           PERFORM 3620-WRITE-HIST-PERSON
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 15.
+
+       3610-WRITE-HIST-FURN.
+           MOVE HIST-RUN-DATE-NUM TO HIST-RUN-DATE.
+           MOVE 'F' TO HIST-REC-TYPE.
+           MOVE FURN-SUB TO HIST-KEY-NUM.
+           MOVE FURN-TYPE(FURN-SUB) TO HIST-DESCRIPTION.
+           MOVE FURN-TYPE-TOTAL(FURN-SUB) TO HIST-AMOUNT.
+           WRITE HIST-REC.
+
+       3620-WRITE-HIST-PERSON.
+           MOVE HIST-RUN-DATE-NUM TO HIST-RUN-DATE.
+           MOVE 'P' TO HIST-REC-TYPE.
+           MOVE PERSON-SUB TO HIST-KEY-NUM.
+           MOVE NAME-TABLE(PERSON-SUB) TO HIST-DESCRIPTION.
+           MOVE PERSON-GRAND-TOTAL(PERSON-SUB) TO HIST-AMOUNT.
+           WRITE HIST-REC.
+
+      *    SNAPSHOT THE IN-FLIGHT TOTALS TO THE CHECKPOINT FILE. THE
+      *    FILE IS OPENED OUTPUT EACH TIME SO THE NEW SNAPSHOT REPLACES
+      *    THE PRIOR ONE -- ONLY THE MOST RECENT CHECKPOINT IS KEPT.
+       3650-WRITE-CHECKPOINT.
+           MOVE CT-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE CT-AMOUNT-READ TO CKPT-AMOUNT-READ.
+           MOVE C-FURN-GRAND-TOTAL TO CKPT-FURN-GRAND-TOTAL.
+           MOVE EXC-TOTAL-REJECTED TO CKPT-EXC-TOTAL-REJECTED.
+           MOVE CT-AMOUNT-REJECTED TO CKPT-CT-AMOUNT-REJECTED.
+           MOVE SW-WEEK-ESTABLISHED TO CKPT-WEEK-ESTABLISHED.
+           MOVE WEEK-START-INTEGER TO CKPT-WEEK-START-INTEGER.
+           MOVE WEEK-END-INTEGER TO CKPT-WEEK-END-INTEGER.
+
+           PERFORM 3651-SNAPSHOT-FURN
+               VARYING FURN-SUB FROM 1 BY 1
+                   UNTIL FURN-SUB > 9.
+
+           PERFORM 3652-SNAPSHOT-NAME
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 15.
+
+           PERFORM 3653-SNAPSHOT-PERSON
+               VARYING PERSON-SUB FROM 1 BY 1
+                   UNTIL PERSON-SUB > 16.
+
+           MOVE EXC-COUNT TO CKPT-EXC-COUNT.
+           IF EXC-COUNT > 0
+               PERFORM 3654-SNAPSHOT-EXCEPTION
+                   VARYING EXC-SUB FROM 1 BY 1
+                       UNTIL EXC-SUB > EXC-COUNT.
+
+           OPEN OUTPUT CHECKPOINT.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT.
+
+       3651-SNAPSHOT-FURN.
+           MOVE FURN-TYPE-TOTAL(FURN-SUB) TO
+               CKPT-FURN-TYPE-TOTAL(FURN-SUB).
+
+       3652-SNAPSHOT-NAME.
+           MOVE NAME-TABLE(PERSON-SUB) TO
+               CKPT-NAME-TABLE(PERSON-SUB).
+
+       3653-SNAPSHOT-PERSON.
+           MOVE PERSON-TOTAL(PERSON-SUB) TO
+               CKPT-PERSON-TOTAL(PERSON-SUB).
+           PERFORM VARYING DAY-SUB FROM 1 BY 1
+               UNTIL DAY-SUB > 8
+                   MOVE DAY-TOTAL(PERSON-SUB, DAY-SUB) TO
+                       CKPT-DAY-TOTAL(PERSON-SUB, DAY-SUB)
+                   MOVE GROSS-DAY-TOTAL(PERSON-SUB, DAY-SUB) TO
+                       CKPT-GROSS-DAY-TOTAL(PERSON-SUB, DAY-SUB)
+                   MOVE RETURNS-DAY-TOTAL(PERSON-SUB, DAY-SUB) TO
+                       CKPT-RETURNS-DAY-TOTAL(PERSON-SUB, DAY-SUB).
+
+       3654-SNAPSHOT-EXCEPTION.
+           MOVE EXC-SLM-NUM(EXC-SUB) TO CKPT-EXC-SLM-NUM(EXC-SUB).
+           MOVE EXC-FUR-CODE(EXC-SUB) TO CKPT-EXC-FUR-CODE(EXC-SUB).
+           MOVE EXC-AMOUNT(EXC-SUB) TO CKPT-EXC-AMOUNT(EXC-SUB).
+           MOVE EXC-REASON(EXC-SUB) TO CKPT-EXC-REASON(EXC-SUB).
+
+      *    THE RUN COMPLETED NORMALLY, SO THE CHECKPOINT IS NO LONGER
+      *    NEEDED -- OPENING IT OUTPUT WITHOUT WRITING A RECORD LEAVES
+      *    IT EMPTY SO THE NEXT RUN STARTS FRESH INSTEAD OF RESTARTING.
+       3660-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       9100-READ.
+           READ MASTER
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+           IF MORE-RECS = 'YES'
+               ADD 1 TO CT-RECORDS-READ
+               ADD ST-AMOUNT TO CT-AMOUNT-READ.
+
+       9200-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE
+               FROM  COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM  REPORT-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM COLUMN-HEADING-2
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+
+       9300-TOT-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE
+               FROM  COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM TOTAL-REPORT-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM  TOTAL-HEADING-1
+                   AFTER ADVANCING 2 LINE.
+           WRITE PRTLINE
+               FROM  TOTAL-HEADING-2
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+
+       9400-EXC-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE
+               FROM  COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM EXCEPTION-REPORT-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM EXCEPTION-HEADING-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+
+       9500-COMM-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE
+               FROM  COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM COMMISSION-REPORT-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM  COMMISSION-HEADING-1
+                   AFTER ADVANCING 2 LINE.
+           WRITE PRTLINE
+               FROM  COMMISSION-HEADING-2
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+
+       9600-RET-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE
+               FROM  COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM RETURNS-BY-SLM-TITLE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM  RETURNS-BY-SLM-HEADING
+                   AFTER ADVANCING 2 LINE.
+           WRITE PRTLINE
+               FROM  RETURNS-BY-SLM-HEADING-2
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+
+       9700-CTL-HDG.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+
+           WRITE PRTLINE
+               FROM  COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE PRTLINE
+               FROM CONTROL-TOTAL-TITLE
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM DASH-LINE
+                   AFTER ADVANCING 1 LINES.
+
+      *    THIS REPORT LETS OPERATIONS CONFIRM THE ENTIRE MASTER FILE
+      *    WAS PROCESSED -- THE RECORD COUNT AND DOLLAR TOTAL PRINTED
+      *    HERE CAN BE RECONCILED AGAINST AN INDEPENDENT COUNT OF THE
+      *    INPUT FILE.
+       3700-CONTROL-TOTAL-REPORT.
+           MOVE CT-RECORDS-READ TO O-CT-RECORDS-READ.
+           MOVE CT-AMOUNT-READ TO O-CT-AMOUNT-READ.
+           MOVE CT-AMOUNT-REJECTED TO O-CT-AMOUNT-REJECTED.
+
+           WRITE PRTLINE
+               FROM CONTROL-TOTAL-RECORDS-LINE
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM CONTROL-TOTAL-AMOUNT-LINE
+                   AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE
+               FROM CONTROL-TOTAL-REJECTED-LINE
+                   AFTER ADVANCING 1 LINE.
